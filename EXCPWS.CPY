@@ -0,0 +1,17 @@
+      *********************************************
+      * COPYBOOK  = EXCPWS.CPY
+      * OBJETIVO  = CAMPOS DE TRABALHO DO LOG DE EXCECOES
+      *             COMPARTILHADO POR TODOS OS PROGRAMAS DO
+      *             SISTEMA. COPIAR DENTRO DE WORKING-STORAGE
+      *             SECTION. O CHAMADOR PREENCHE
+      *             WRK-EXCP-PROGRAMA E WRK-EXCP-MENSAGEM ANTES
+      *             DE PERFORM 9000-REGISTRAR-EXCECAO (VER
+      *             EXCPLOG.CPY).
+      * DATA      = 09/08/2026
+      *********************************************
+       77 WRK-EXCP-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-EXCP-PROGRAMA  PIC X(20) VALUE SPACES.
+       77 WRK-EXCP-MENSAGEM  PIC X(40) VALUE SPACES.
+       77 WRK-EXCP-DATA      PIC 9(08) VALUE ZEROS.
+       77 WRK-EXCP-HORA      PIC 9(08) VALUE ZEROS.
+       77 WRK-EXCP-DATAHORA  PIC X(21) VALUE SPACES.
