@@ -0,0 +1,10 @@
+      *********************************************
+      * COPYBOOK  = EXCPSEL.CPY
+      * OBJETIVO  = SELECT DO LOG DE EXCECOES COMPARTILHADO
+      *             POR TODOS OS PROGRAMAS DO SISTEMA.
+      *             COPIAR DENTRO DE FILE-CONTROL.
+      * DATA      = 09/08/2026
+      *********************************************
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-EXCP-STATUS.
