@@ -1,50 +1,338 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PERFORM UNTIL BOOK.
+       PROGRAM-ID. PERFORM-UNTIL-BOOK.
       *********************************************
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR  = LUIS FERNANDO LAZANHA
       * OBJETIVO: RECEBER UM NUMERO E GERAR TABUADA DE 1 A 10
       * UTILIZAR PERFORM - UNTIL
       * DATA    = 26/06/2021
+      *-----------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 - PROGRAM-ID AJUSTADO PARA UM UNICO TOKEN
+      *              (ERA 'PERFORM UNTIL BOOK').
+      * 09/08/2026 - INCLUIDO MODO LOTE: LE SALES-TRANSACTION-
+      *              FILE SEQUENCIALMENTE E ACUMULA POR
+      *              FIM-DE-ARQUIVO EM VEZ DE VALOR SENTINELA.
+      * 09/08/2026 - INCLUIDO CHECKPOINT/RETOMADA: A CADA
+      *              WRK-CKPT-INTERVALO VENDAS, WRK-QT E
+      *              WRK-ACUM SAO GRAVADOS EM CHECKPT; O MODO
+      *              INTERATIVO OFERECE RETOMAR DESTE PONTO.
+      * 09/08/2026 - VALORES DE VENDA NEGATIVOS SAO REJEITADOS
+      *              E REDIGITADOS, SEM AFETAR O SENTINELA 0
+      *              QUE ENCERRA O LANCAMENTO.
+      * 09/08/2026 - O FECHAMENTO GRAVA DATA/QUANTIDADE/TOTAL
+      *              NO RELATORIO DE FECHAMENTO (CLOSERPT).
+      * 09/08/2026 - VENDA SENTINELA/NEGATIVA REJEITADA PASSA
+      *              A SER TAMBEM REGISTRADA NO LOG DE
+      *              EXCECOES COMPARTILHADO PELOS SEIS
+      *              PROGRAMAS.
+      * 09/08/2026 - O MODO LOTE PASSA A TER CHECKPOINT PROPRIO
+      *              (CHECKPTB), SEPARADO DO CHECKPOINT DO MODO
+      *              INTERATIVO (CHECKPT), E A RETOMAR DELE
+      *              AUTOMATICAMENTE NO INICIO DE CADA EXECUCAO,
+      *              PULANDO OS REGISTROS DE SALESTXN JA
+      *              PROCESSADOS EM UMA EXECUCAO ANTERIOR. O
+      *              CHECKPOINT DE LOTE E ZERADO AO FINAL DE UM
+      *              PROCESSAMENTO COMPLETO.
+      * 09/08/2026 - WRK-VENDAS (BOOK.COB) E STX-VALOR PASSAM A SER
+      *              PIC S9(07)V99; SEM O SINAL, O ACCEPT DESCARTAVA
+      *              O MENOS DIGITADO E A REJEICAO DE VENDA NEGATIVA
+      *              NUNCA DISPARAVA, TANTO NO MODO INTERATIVO
+      *              QUANTO NO LOTE.
+      * 09/08/2026 - REMOVIDO O GOBACK REDUNDANTE NO FINAL DE
+      *              0300-FINALIZAR; O GOBACK DE 0001-PRINCIPAL
+      *              JA ENCERRA O PROGRAMA APOS O PERFORM.
+      * 09/08/2026 - REMOVIDO O "ADD -1 TO WRK-QT" DE 0300-FINALIZAR
+      *              NO MODO INTERATIVO: A CONTAGEM FEITA EM
+      *              0230-ACUMULAR-VENDA JA EXCLUI O SENTINELA 0
+      *              (O PERFORM 0200-PROCESSAR UNTIL TESTA O VALOR
+      *              ANTES DE CADA ITERACAO), DE MODO QUE O AJUSTE
+      *              SO SUBTRAIA UMA VENDA REAL. ISSO PASSOU A
+      *              IMPORTAR QUANDO WRK-QT PASSOU A SER GRAVADO NO
+      *              RELATORIO DE FECHAMENTO (CLOSERPT).
+      * 09/08/2026 - A VENDA NEGATIVA IGNORADA NO MODO LOTE
+      *              (0420-PROCESSAR-TRANSACAO) PASSA A SER TAMBEM
+      *              REGISTRADA NO LOG DE EXCECOES, JA QUE ESTE
+      *              MODO RODA SEM OPERADOR PARA VER O DISPLAY.
       *********************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TRANSACTION-FILE ASSIGN TO "SALESTXN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-TXN.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CKPT.
+           SELECT BATCH-CHECKPOINT-FILE ASSIGN TO "CHECKPTB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CKPTB.
+           SELECT CLOSEOUT-REPORT-FILE ASSIGN TO "CLOSERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-FECH.
+           COPY 'EXCPSEL.CPY'.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-TRANSACTION-FILE.
+       01  SALES-TRANSACTION-RECORD.
+           05 STX-VALOR  PIC S9(07)V99.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKP-QT    PIC 9(05).
+           05 CKP-ACUM  PIC 9(09)V99.
+
+       FD  BATCH-CHECKPOINT-FILE.
+       01  BATCH-CHECKPOINT-RECORD.
+           05 BKP-QT        PIC 9(05).
+           05 BKP-ACUM      PIC 9(09)V99.
+           05 BKP-REGLIDOS  PIC 9(07).
+
+       FD  CLOSEOUT-REPORT-FILE.
+       01  CLOSEOUT-REPORT-RECORD.
+           05 CLS-DATA  PIC 9(08).
+           05 CLS-QT    PIC 9(05).
+           05 CLS-ACUM  PIC 9(09)V99.
+
+           COPY 'EXCPFD.CPY'.
+
        WORKING-STORAGE SECTION.
+           COPY 'EXCPWS.CPY'.
            COPY 'BOOK.COB'.
+       77 WRK-MODO            PIC 9(01) VALUE ZEROS.
+       77 WRK-STATUS-TXN      PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-CKPT     PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-CKPTB    PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-FECH     PIC X(02) VALUE SPACES.
+       77 WRK-EOF-VENDA       PIC X(01) VALUE 'N'.
+       77 WRK-SW-VENDA-VALIDA PIC X(01) VALUE 'N'.
+       77 WRK-SW-CKPT-EXISTE  PIC X(01) VALUE 'N'.
+       77 WRK-SW-CKPTB-EXISTE PIC X(01) VALUE 'N'.
+       77 WRK-SW-RETOMAR      PIC X(01) VALUE 'N'.
+       77 WRK-CKPT-INTERVALO  PIC 9(02) VALUE 10.
+       77 WRK-CKPT-CONTADOR   PIC 9(02) VALUE ZEROS.
+       77 WRK-REGLIDOS-LOTE   PIC 9(07) VALUE ZEROS.
+       77 WRK-IDX-SKIP        PIC 9(07) VALUE ZEROS.
+       77 WRK-DATA-FECHAMENTO PIC 9(08) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
-           PERFORM 0100-INICIAR.
-           IF WRK-VENDAS > 0
-               PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
+           DISPLAY 'MODO (1-INTERATIVO  2-LOTE ARQ. DE VENDAS): '
+           ACCEPT WRK-MODO.
+           IF WRK-MODO = 2
+               PERFORM 0400-PROCESSAR-LOTE
            ELSE
-               DISPLAY 'A VENDA DEVE SER !=0'
+               PERFORM 0070-OFERECER-RETOMADA
+               PERFORM 0100-INICIAR
+               IF WRK-VENDAS > 0
+                   PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
+               ELSE
+                   DISPLAY 'A VENDA DEVE SER !=0'
+                   MOVE 'PERFORM-UNTIL-BOOK' TO WRK-EXCP-PROGRAMA
+                   MOVE 'VENDA IGUAL A ZERO NA ENTRADA INICIAL'
+                       TO WRK-EXCP-MENSAGEM
+                   PERFORM 9000-REGISTRAR-EXCECAO
+               END-IF
            END-IF.
            PERFORM 0300-FINALIZAR.
 
-           STOP RUN.
+           GOBACK.
+
+       0070-OFERECER-RETOMADA.
+      * SE HOUVER UM CHECKPOINT DE UMA SESSAO ANTERIOR, OFERECE
+      * RETOMAR A CONTAGEM E O ACUMULADO A PARTIR DELE, EM VEZ
+      * DE COMECAR DO ZERO.
+           MOVE 'N' TO WRK-SW-CKPT-EXISTE.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-STATUS-CKPT = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 'N' TO WRK-SW-CKPT-EXISTE
+                   NOT AT END
+                       MOVE 'S' TO WRK-SW-CKPT-EXISTE
+               END-READ
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+           IF WRK-SW-CKPT-EXISTE = 'S'
+               DISPLAY 'CHECKPOINT ENCONTRADO - QT: ' CKP-QT
+                   ' ACUMULADO: ' CKP-ACUM
+               DISPLAY 'RETOMAR A PARTIR DO CHECKPOINT? (S/N): '
+               ACCEPT WRK-SW-RETOMAR
+               IF WRK-SW-RETOMAR = 'S'
+                   MOVE CKP-QT   TO WRK-QT
+                   MOVE CKP-ACUM TO WRK-ACUM
+               END-IF
+           END-IF.
 
        0100-INICIAR.
+           MOVE 'N' TO WRK-SW-VENDA-VALIDA.
+           PERFORM 0110-LER-VENDA UNTIL WRK-SW-VENDA-VALIDA = 'S'.
+
+       0110-LER-VENDA.
            DISPLAY 'DIGITE UM VALOR DE VENDA: '
            ACCEPT WRK-VENDAS.
+           IF WRK-VENDAS < 0
+               DISPLAY 'VALOR NEGATIVO NAO PERMITIDO - REDIGITE'
+           ELSE
+               MOVE 'S' TO WRK-SW-VENDA-VALIDA
+           END-IF.
+
        0200-PROCESSAR.
+           PERFORM 0230-ACUMULAR-VENDA.
+      *    ACCEPT WRK-VENDAS.
+           PERFORM 0100-INICIAR.
+
+       0230-ACUMULAR-VENDA.
            ADD 1 TO WRK-QT.
            ADD WRK-VENDAS TO WRK-ACUM.
            MOVE WRK-ACUM TO WRK-ACUM-ED.
-      *    ACCEPT WRK-VENDAS.
-           PERFORM 0100-INICIAR.
+           ADD 1 TO WRK-CKPT-CONTADOR.
+           IF WRK-CKPT-CONTADOR >= WRK-CKPT-INTERVALO
+               IF WRK-MODO = 2
+                   PERFORM 0255-GRAVAR-CHECKPOINT-LOTE
+               ELSE
+                   PERFORM 0250-GRAVAR-CHECKPOINT
+               END-IF
+               MOVE ZEROS TO WRK-CKPT-CONTADOR
+           END-IF.
+
+       0250-GRAVAR-CHECKPOINT.
+      * GRAVA O ESTADO ATUAL DA ACUMULACAO PARA PERMITIR
+      * RETOMADA CASO A SESSAO SEJA INTERROMPIDA.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WRK-QT   TO CKP-QT.
+           MOVE WRK-ACUM TO CKP-ACUM.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       0255-GRAVAR-CHECKPOINT-LOTE.
+      * GRAVA O ESTADO ATUAL DO LOTE (INCLUINDO QUANTOS REGISTROS
+      * DE SALESTXN JA FORAM PROCESSADOS) EM UM ARQUIVO DE
+      * CHECKPOINT PROPRIO DO MODO LOTE, PARA NAO SOBREPOR O
+      * CHECKPOINT DE UMA SESSAO INTERATIVA EM ANDAMENTO.
+           OPEN OUTPUT BATCH-CHECKPOINT-FILE.
+           MOVE WRK-QT            TO BKP-QT.
+           MOVE WRK-ACUM          TO BKP-ACUM.
+           MOVE WRK-REGLIDOS-LOTE TO BKP-REGLIDOS.
+           WRITE BATCH-CHECKPOINT-RECORD.
+           CLOSE BATCH-CHECKPOINT-FILE.
+
+       0400-PROCESSAR-LOTE.
+      * PROCESSA TODAS AS TRANSACOES DO ARQUIVO SALESTXN,
+      * ACUMULANDO E CONTANDO POR FIM-DE-ARQUIVO, SEM DEPENDER
+      * DE UM VALOR SENTINELA DIGITADO PELO OPERADOR. SE HOUVER
+      * CHECKPOINT DE UM LOTE ANTERIOR INTERROMPIDO, RETOMA DELE
+      * AUTOMATICAMENTE.
+           PERFORM 0075-OFERECER-RETOMADA-LOTE.
+           OPEN INPUT SALES-TRANSACTION-FILE.
+           MOVE 'N' TO WRK-EOF-VENDA.
+           IF WRK-REGLIDOS-LOTE > 0
+               PERFORM 0416-PULAR-TRANSACOES
+           END-IF.
+           IF WRK-EOF-VENDA NOT = 'S'
+               PERFORM 0410-LER-TRANSACAO
+               PERFORM 0420-PROCESSAR-TRANSACAO
+                   UNTIL WRK-EOF-VENDA = 'S'
+           END-IF.
+           CLOSE SALES-TRANSACTION-FILE.
+           PERFORM 0260-LIMPAR-CHECKPOINT-LOTE.
+
+       0075-OFERECER-RETOMADA-LOTE.
+      * SE HOUVER UM CHECKPOINT DE UM LOTE ANTERIOR, CARREGA A
+      * QUANTIDADE/ACUMULADO/REGISTROS JA PROCESSADOS DELE. NAO HA
+      * PERGUNTA AO OPERADOR, POIS O MODO LOTE RODA SEM OPERADOR.
+           MOVE 'N' TO WRK-SW-CKPTB-EXISTE.
+           MOVE ZEROS TO WRK-REGLIDOS-LOTE.
+           OPEN INPUT BATCH-CHECKPOINT-FILE.
+           IF WRK-STATUS-CKPTB = '00'
+               READ BATCH-CHECKPOINT-FILE
+                   AT END
+                       MOVE 'N' TO WRK-SW-CKPTB-EXISTE
+                   NOT AT END
+                       MOVE 'S' TO WRK-SW-CKPTB-EXISTE
+               END-READ
+           END-IF.
+           CLOSE BATCH-CHECKPOINT-FILE.
+           IF WRK-SW-CKPTB-EXISTE = 'S'
+               MOVE BKP-QT       TO WRK-QT
+               MOVE BKP-ACUM     TO WRK-ACUM
+               MOVE BKP-REGLIDOS TO WRK-REGLIDOS-LOTE
+               DISPLAY 'RETOMANDO LOTE - REGISTROS JA PROCESSADOS: '
+                   WRK-REGLIDOS-LOTE
+           END-IF.
+
+       0410-LER-TRANSACAO.
+           READ SALES-TRANSACTION-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF-VENDA
+               NOT AT END
+                   MOVE STX-VALOR TO WRK-VENDAS
+           END-READ.
+
+       0416-PULAR-TRANSACOES.
+      * PULA OS REGISTROS DE SALESTXN JA PROCESSADOS EM UMA
+      * EXECUCAO ANTERIOR DO LOTE, CONFORME O CHECKPOINT.
+           MOVE ZEROS TO WRK-IDX-SKIP.
+           PERFORM 0417-PULAR-UMA-TRANSACAO
+               VARYING WRK-IDX-SKIP FROM 1 BY 1
+               UNTIL WRK-IDX-SKIP > WRK-REGLIDOS-LOTE
+                  OR WRK-EOF-VENDA = 'S'.
+
+       0417-PULAR-UMA-TRANSACAO.
+           READ SALES-TRANSACTION-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF-VENDA
+           END-READ.
+
+       0420-PROCESSAR-TRANSACAO.
+           ADD 1 TO WRK-REGLIDOS-LOTE.
+           IF WRK-VENDAS < 0
+               DISPLAY 'VENDA NEGATIVA IGNORADA NO ARQUIVO DE VENDAS'
+               MOVE 'PERFORM-UNTIL-BOOK' TO WRK-EXCP-PROGRAMA
+               MOVE 'VENDA NEGATIVA IGNORADA NO ARQUIVO DE VENDAS'
+                   TO WRK-EXCP-MENSAGEM
+               PERFORM 9000-REGISTRAR-EXCECAO
+           ELSE
+               PERFORM 0230-ACUMULAR-VENDA
+           END-IF.
+           PERFORM 0410-LER-TRANSACAO.
+
+       0260-LIMPAR-CHECKPOINT-LOTE.
+      * ZERA O CHECKPOINT DE LOTE AO FINAL DE UM PROCESSAMENTO
+      * COMPLETO, PARA QUE A PROXIMA EXECUCAO NAO RETOME DENTRO DE
+      * DADOS JA FECHADOS.
+           OPEN OUTPUT BATCH-CHECKPOINT-FILE.
+           CLOSE BATCH-CHECKPOINT-FILE.
 
        0300-FINALIZAR.
            DISPLAY '-------------------'.
-           ADD -1 TO WRK-QT
            DISPLAY 'QUANTIDADE DE VENDAS: ' WRK-QT
            IF WRK-ACUM > 0
                DISPLAY 'ACUMULADO: R' WRK-ACUM-ED
            ELSE
                DISPLAY 'FINAL DO PROCESSAMENTO'
            END-IF.
+           PERFORM 0330-GRAVAR-FECHAMENTO.
+
+       0330-GRAVAR-FECHAMENTO.
+      * GRAVA O FECHAMENTO DO DIA (DATA/QUANTIDADE/TOTAL) NO
+      * RELATORIO DE FECHAMENTO, PARA QUE O TOTAL DE VENDAS NAO
+      * EXISTA APENAS NA TELA DO TERMINAL.
+           ACCEPT WRK-DATA-FECHAMENTO FROM DATE YYYYMMDD.
+           OPEN EXTEND CLOSEOUT-REPORT-FILE.
+           IF WRK-STATUS-FECH NOT = '00'
+               OPEN OUTPUT CLOSEOUT-REPORT-FILE
+               CLOSE CLOSEOUT-REPORT-FILE
+               OPEN EXTEND CLOSEOUT-REPORT-FILE
+           END-IF.
+           MOVE WRK-DATA-FECHAMENTO TO CLS-DATA.
+           MOVE WRK-QT              TO CLS-QT.
+           MOVE WRK-ACUM            TO CLS-ACUM.
+           WRITE CLOSEOUT-REPORT-RECORD.
+           CLOSE CLOSEOUT-REPORT-FILE.
 
-           STOP RUN.
+           COPY 'EXCPLOG.CPY'.
