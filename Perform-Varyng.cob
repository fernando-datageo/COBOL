@@ -1,19 +1,57 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PERFORM VARYNG.
+       PROGRAM-ID. PERFORM-VARYNG.
       *********************************************
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR  = LUIS FERNANDO LAZANHA
       * OBJETIVO: RECEBER UM NUMERO E GERAR TABUADA DE 1 A 10
       * UTILIZAR PERFORM - VARYING
       * DATA    = 26/06/2021
+      *-----------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 - PROGRAM-ID AJUSTADO PARA UM UNICO TOKEN
+      *              (ERA 'PERFORM VARYNG').
+      * 09/08/2026 - LIMITE SUPERIOR DA TABUADA PASSA A SER
+      *              INFORMADO PELO OPERADOR EM VEZ DE FIXO
+      *              EM 10.
+      * 09/08/2026 - INCLUIDA OPCAO DE GRAVAR A TABUADA NO
+      *              ARQUIVO DE IMPRESSAO TABUADA, COM
+      *              CABECALHO, PARA USO COMO APOSTILA DE
+      *              TREINAMENTO.
+      * 09/08/2026 - NUMERO IGUAL A ZERO PASSA A SER TAMBEM
+      *              REGISTRADO NO LOG DE EXCECOES
+      *              COMPARTILHADO PELOS SEIS PROGRAMAS.
+      * 09/08/2026 - REMOVIDO O GOBACK REDUNDANTE NO FINAL DE
+      *              0300-FINALIZAR; O GOBACK DE 0001-PRINCIPAL
+      *              JA ENCERRA O PROGRAMA APOS O PERFORM.
       *********************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO "TABUADA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-PRINT.
+           COPY 'EXCPSEL.CPY'.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       01  PRINT-RECORD PIC X(40).
+
+           COPY 'EXCPFD.CPY'.
+
        WORKING-STORAGE SECTION.
-       77 WRK-NUMERO   PIC 9(02) VALUE ZEROS.
-       77 WRK-CONTADOR PIC 9(02) VALUE 1.
-       77 WRK-RESUL    PIC 9(03) VALUE ZEROS.
-       77 WRK-RESUL-ED PIC ZZ9   VALUES ZEROS.
+           COPY 'EXCPWS.CPY'.
+       77 WRK-NUMERO     PIC 9(02) VALUE ZEROS.
+       77 WRK-CONTADOR   PIC 9(02) VALUE 1.
+       77 WRK-LIMITE     PIC 9(02) VALUE 10.
+       77 WRK-RESUL      PIC 9(04) VALUE ZEROS.
+       77 WRK-RESUL-ED   PIC ZZZ9  VALUES ZEROS.
+       77 WRK-STATUS-PRINT PIC X(02) VALUE SPACES.
+       77 WRK-SW-IMPRIMIR  PIC X(01) VALUE 'N'.
+       77 WRK-LINHA-IMP    PIC X(40) VALUE SPACES.
 
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
@@ -22,25 +60,57 @@
                PERFORM 0200-PROCESSAR
            ELSE
                DISPLAY 'O NUMERO DEVE SER !=0'
+               MOVE 'PERFORM-VARYNG' TO WRK-EXCP-PROGRAMA
+               MOVE 'NUMERO IGUAL A ZERO NA ENTRADA'
+                   TO WRK-EXCP-MENSAGEM
+               PERFORM 9000-REGISTRAR-EXCECAO
            END-IF.
            PERFORM 0300-FINALIZAR.
 
-           STOP RUN.
+           GOBACK.
 
        0100-INICIAR.
            DISPLAY 'DIGITE UM NUMERO: '
            ACCEPT WRK-NUMERO.
-       0200-PROCESSAR.
-           PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
-                           UNTIL WRK-CONTADOR > 10
-               COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR
-               MOVE WRK-RESUL TO WRK-RESUL-ED
-               DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL-ED
-           END-PERFORM.
+           DISPLAY 'ATE QUANTO VAI A TABUADA (0 = PADRAO 10): '
+           ACCEPT WRK-LIMITE.
+           IF WRK-LIMITE = 0
+               MOVE 10 TO WRK-LIMITE
+           END-IF.
+           DISPLAY 'GRAVAR TABUADA NO ARQUIVO DE IMPRESSAO? (S/N): '
+           ACCEPT WRK-SW-IMPRIMIR.
+           IF WRK-SW-IMPRIMIR = 'S'
+               PERFORM 0110-ABRIR-IMPRESSAO
+           END-IF.
 
+       0110-ABRIR-IMPRESSAO.
+           OPEN OUTPUT PRINT-FILE.
+           STRING 'TABUADA DO NUMERO ' WRK-NUMERO
+               DELIMITED BY SIZE INTO WRK-LINHA-IMP.
+           MOVE WRK-LINHA-IMP TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
 
+       0200-PROCESSAR.
+           PERFORM 0210-GERAR-LINHA
+               VARYING WRK-CONTADOR FROM 1 BY 1
+               UNTIL WRK-CONTADOR > WRK-LIMITE.
+
+       0210-GERAR-LINHA.
+           COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR.
+           MOVE WRK-RESUL TO WRK-RESUL-ED.
+           DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL-ED.
+           IF WRK-SW-IMPRIMIR = 'S'
+               STRING WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL-ED
+                   DELIMITED BY SIZE INTO WRK-LINHA-IMP
+               MOVE WRK-LINHA-IMP TO PRINT-RECORD
+               WRITE PRINT-RECORD
+           END-IF.
 
        0300-FINALIZAR.
            DISPLAY '-------------------'.
            DISPLAY 'FINAL DO PROCESSAMENTO'.
-           STOP RUN.
+           IF WRK-SW-IMPRIMIR = 'S'
+               CLOSE PRINT-FILE
+           END-IF.
+
+           COPY 'EXCPLOG.CPY'.
