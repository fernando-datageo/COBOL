@@ -1,61 +1,337 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. AUMENTO PROGRESSIVO.
+       PROGRAM-ID. AUMENTO-PROGRESSIVO.
       *********************************************
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR  = LUIS F C LAZANHA
       * OBJETIVO: RECEBER NOME, ANO DE ENTRADA, SALARIO
       * CALCULAR AUMENTO PROGRASSIVO
       * DATA    = 26/06/2021
+      *-----------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 08/08/2026 - PROCESSAMENTO PASSA A EXIGIR USUARIO
+      *              NIVEL ADM (MESMO ESQUEMA 88 DE
+      *              ADM-USUARIO-VN88) ANTES DE CALCULAR
+      *              O AUMENTO. PROGRAM-ID AJUSTADO PARA
+      *              UM UNICO TOKEN (ERA 'AUMENTO
+      *              PROGRESSIVO').
+      * 08/08/2026 - INCLUIDO MODO LOTE: LE EMPLOYEE-FILE E
+      *              GERA UM UNICO RELATORIO DE AUMENTOS
+      *              PARA TODO O QUADRO DE FUNCIONARIOS.
+      * 08/08/2026 - FAIXAS DE TEMPO DE CASA E RESPECTIVAS
+      *              TAXAS PASSAM A SER LIDAS DO ARQUIVO
+      *              RATETAB EM VEZ DE FIXAS NO EVALUATE.
+      * 08/08/2026 - WRK-AUMENTO E WRK-AUMENTO-ED AMPLIADOS
+      *              PARA ACOMPANHAR A FAIXA DE WRK-SALARIO.
+      * 08/08/2026 - CADA CALCULO GRAVA UM REGISTRO NO
+      *              HISTORICO DE AUMENTOS DO ANO (RAISEHIST
+      *              + ANO ATUAL).
+      * 09/08/2026 - ACESSO NAO AUTORIZADO PASSA A SER TAMBEM
+      *              REGISTRADO NO LOG DE EXCECOES
+      *              COMPARTILHADO PELOS SEIS PROGRAMAS.
+      * 09/08/2026 - NO MODO INTERATIVO, O ANO ATUAL PASSA A SER
+      *              OBTIDO DO RELOGIO DO SISTEMA EM VEZ DE
+      *              DIGITADO PELO OPERADOR. O MODO LOTE CONTINUA
+      *              PERGUNTANDO O ANO, POIS O LOTE PODE SER
+      *              REEXECUTADO PARA UM ANO ANTERIOR.
+      * 09/08/2026 - 0050-AUTORIZAR PASSA A CONSULTAR O NIVEL DO
+      *              USUARIO NO ARQUIVO USER-MASTER (O MESMO
+      *              ARQUIVO MANTIDO POR ADM-USUARIO-VN88) EM VEZ
+      *              DE ACEITAR O NIVEL DIGITADO PELO OPERADOR.
+      * 09/08/2026 - ACESSO NAO AUTORIZADO E REGISTROS DE LOTE COM
+      *              ANO DE ENTRADA INVALIDO PASSAM A DEVOLVER
+      *              RETURN-CODE 4, PARA QUE O PASSO SEGUINTE DO
+      *              JOB POSSA SER CONDICIONADO AO RESULTADO.
+      * 09/08/2026 - 0050-AUTORIZAR PASSA A CONFERIR WRK-STATUS-USR
+      *              APOS ABRIR O USER-MASTER-FILE ANTES DE LER,
+      *              EM VEZ DE DEPENDER SOMENTE DO INVALID KEY DA
+      *              LEITURA PARA COBRIR UM ARQUIVO AUSENTE.
+      * 09/08/2026 - REMOVIDO O GOBACK DE DENTRO DE 0300-FINALIZAR;
+      *              0001-PRINCIPAL PASSA A TER O UNICO GOBACK, APOS
+      *              O PERFORM, NO MESMO PADRAO JA USADO EM
+      *              ADM-USUARIO-VN88/PERFORM-UNTIL-BOOK/
+      *              PERFORM-VARYNG/PROGCOB07.
       *********************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-EMP.
+           SELECT RAISE-REPORT-FILE ASSIGN TO "RAISERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-RPT.
+           SELECT RATE-TABLE-FILE ASSIGN TO "RATETAB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-RAT.
+           SELECT RAISE-HISTORY-FILE ASSIGN TO WRK-HIST-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-HIST.
+           SELECT USER-MASTER-FILE ASSIGN TO "USERMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UM-USUARIO
+               FILE STATUS IS WRK-STATUS-USR.
+           COPY 'EXCPSEL.CPY'.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD.
+           05 EMP-NOME         PIC X(20).
+           05 EMP-ANOENTRADA   PIC 9(04).
+           05 EMP-SALARIO      PIC 9(06)V99.
+
+       FD  RAISE-REPORT-FILE.
+       01  RAISE-REPORT-RECORD PIC X(80).
+
+       FD  RATE-TABLE-FILE.
+       01  RATE-TABLE-RECORD.
+           05 RT-MIN-TEMPO     PIC 9(02).
+           05 RT-MAX-TEMPO     PIC 9(02).
+           05 RT-TAXA          PIC 9V999.
+
+       FD  RAISE-HISTORY-FILE.
+       01  RAISE-HISTORY-RECORD.
+           05 RH-NOME          PIC X(20).
+           05 RH-ANOENTRADA    PIC 9(04).
+           05 RH-ANOATUAL      PIC 9(04).
+           05 RH-SALARIO       PIC 9(06)V99.
+           05 RH-AUMENTO       PIC 9(06)V99.
+
+       FD  USER-MASTER-FILE.
+       01  USER-MASTER-RECORD.
+           05 UM-USUARIO   PIC X(20).
+           05 UM-NIVEL     PIC 9(02).
+           05 UM-NOME      PIC X(30).
+
+           COPY 'EXCPFD.CPY'.
+
        WORKING-STORAGE SECTION.
+           COPY 'EXCPWS.CPY'.
+       77 WRK-HIST-FILENAME  PIC X(20) VALUE SPACES.
+       77 WRK-STATUS-HIST    PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-EMP   PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-RPT   PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-RAT   PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-USR   PIC X(02) VALUE SPACES.
+       77 WRK-SW-USR-CADASTRADO PIC X(01) VALUE 'N'.
+       77 WRK-MODO         PIC 9(01) VALUE ZEROS.
+       77 WRK-EOF-EMP      PIC X(01) VALUE 'N'.
+       77 WRK-EOF-RATE     PIC X(01) VALUE 'N'.
+       77 WRK-LINHA-RPT    PIC X(80) VALUE SPACES.
+       77 WRK-QTD-FAIXAS      PIC 9(02) VALUE ZEROS.
+       77 WRK-IDX-FAIXA       PIC 9(02) VALUE ZEROS.
+       77 WRK-SW-FAIXA-ACHADA PIC X(01) VALUE 'N'.
+       77 WRK-SW-ANO-VALIDO   PIC X(01) VALUE 'N'.
+       77 WRK-SW-LOTE-COM-ERRO PIC X(01) VALUE 'N'.
+       01 WRK-TABELA-FAIXAS.
+           05 WRK-TAB-ITEM OCCURS 20 TIMES.
+               10 WRK-TAB-MIN  PIC 9(02).
+               10 WRK-TAB-MAX  PIC 9(02).
+               10 WRK-TAB-TAXA PIC 9V999.
+       77 WRK-USUARIO      PIC X(20)      VALUE SPACES.
+       77 WRK-NIVEL        PIC 9(02)      VALUE ZEROS.
+        88 ADM         VALUE 01.
+        88 USER        VALUE 02.
+        88 SUPERVISOR  VALUE 03.
        77 WRK-NOME         PIC X(20)      VALUE SPACE.
        77 WRK-ANOENTRADA   PIC 9(04)      VALUE ZEROS.
        77 WRK-SALARIO      PIC 9(06)V99   VALUE ZEROS.
-       77 WRK-AUMENTO      PIC 9(03)V99   VALUE ZEROS.
+       77 WRK-AUMENTO      PIC 9(06)V99   VALUE ZEROS.
        77 WRK-TEMPOCASA    PIC 9(02)      VALUE ZEROS.
        77 WRK-ANOATUAL     PIC 9(04)      VALUE ZEROS.
-       77 WRK-AUMENTO-ED   PIC $Z.ZZZ,99  VALUE ZEROS.
+       77 WRK-AUMENTO-ED   PIC $ZZZ.ZZZ,99 VALUE ZEROS.
+       01 WRK-DATA-SISTEMA.
+           05 WRK-ANO-SISTEMA PIC 9(04).
+           05 WRK-MES-SISTEMA PIC 9(02).
+           05 WRK-DIA-SISTEMA PIC 9(02).
 
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
-           PERFORM 0100-INICIAR.
-           PERFORM 0200-PROCESSAR.
+           PERFORM 0050-AUTORIZAR.
+           PERFORM 0060-CARREGAR-TABELA.
+           IF ADM
+               DISPLAY 'MODO: 1-INTERATIVO  2-LOTE (EMPLOYEE-FILE): '
+               ACCEPT WRK-MODO
+               IF WRK-MODO = 2
+                   PERFORM 0400-PROCESSAR-LOTE
+               ELSE
+                   PERFORM 0100-INICIAR
+                   PERFORM 0200-PROCESSAR
+               END-IF
+           ELSE
+               DISPLAY 'ACESSO NAO AUTORIZADO PARA AUMENTO SALARIAL'
+               MOVE 'AUMENTO-PROGRESSIVO' TO WRK-EXCP-PROGRAMA
+               MOVE 'ACESSO NAO AUTORIZADO' TO WRK-EXCP-MENSAGEM
+               PERFORM 9000-REGISTRAR-EXCECAO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
            PERFORM 0300-FINALIZAR.
 
+           GOBACK.
+
+       0050-AUTORIZAR.
+      * SO USUARIOS NIVEL ADM PODEM CALCULAR AUMENTO SALARIAL. O
+      * NIVEL E CONSULTADO NO ARQUIVO USER-MASTER (O MESMO ARQUIVO
+      * MANTIDO POR ADM-USUARIO-VN88), NUNCA ACEITO DO OPERADOR.
+           DISPLAY 'USUARIO: '
+           ACCEPT WRK-USUARIO.
+           MOVE 'N' TO WRK-SW-USR-CADASTRADO.
+           OPEN INPUT USER-MASTER-FILE.
+           IF WRK-STATUS-USR = '00'
+               MOVE WRK-USUARIO TO UM-USUARIO
+               READ USER-MASTER-FILE
+                   INVALID KEY
+                       MOVE 'N' TO WRK-SW-USR-CADASTRADO
+                   NOT INVALID KEY
+                       MOVE 'S' TO WRK-SW-USR-CADASTRADO
+               END-READ
+           END-IF.
+           IF WRK-SW-USR-CADASTRADO = 'S'
+               MOVE UM-NIVEL TO WRK-NIVEL
+           ELSE
+               MOVE ZEROS TO WRK-NIVEL
+           END-IF.
+           CLOSE USER-MASTER-FILE.
+
+       0060-CARREGAR-TABELA.
+      * CARREGA AS FAIXAS DE TEMPO DE CASA E TAXAS DO ARQUIVO
+      * RATETAB PARA A TABELA EM MEMORIA, NA ORDEM EM QUE
+      * ESTAO GRAVADAS NO ARQUIVO.
+           OPEN INPUT RATE-TABLE-FILE.
+           MOVE 'N' TO WRK-EOF-RATE.
+           MOVE ZEROS TO WRK-QTD-FAIXAS.
+           PERFORM 0061-LER-FAIXA.
+           PERFORM 0062-ARMAZENAR-FAIXA UNTIL WRK-EOF-RATE = 'S'.
+           CLOSE RATE-TABLE-FILE.
+
+       0061-LER-FAIXA.
+           READ RATE-TABLE-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF-RATE
+           END-READ.
+
+       0062-ARMAZENAR-FAIXA.
+           ADD 1 TO WRK-QTD-FAIXAS.
+           MOVE RT-MIN-TEMPO TO WRK-TAB-MIN(WRK-QTD-FAIXAS).
+           MOVE RT-MAX-TEMPO TO WRK-TAB-MAX(WRK-QTD-FAIXAS).
+           MOVE RT-TAXA      TO WRK-TAB-TAXA(WRK-QTD-FAIXAS).
+           PERFORM 0061-LER-FAIXA.
+
        0100-INICIAR.
        DISPLAY 'NOME DO FUNCIONARIO: '
            ACCEPT WRK-NOME.
-       DISPLAY 'ANO DE ENTRADA NA EMPRESA: '
-           ACCEPT WRK-ANOENTRADA.
-       DISPLAY 'ANO ATUAL: '
-           ACCEPT WRK-ANOATUAL.
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WRK-ANO-SISTEMA TO WRK-ANOATUAL.
+           DISPLAY 'ANO ATUAL (DO RELOGIO DO SISTEMA): ' WRK-ANOATUAL.
+           MOVE 'N' TO WRK-SW-ANO-VALIDO.
+           PERFORM 0110-VALIDAR-ANO-ENTRADA
+               UNTIL WRK-SW-ANO-VALIDO = 'S'.
        DISPLAY 'SALARIO ATUAL'
            ACCEPT WRK-SALARIO.
 
+       0110-VALIDAR-ANO-ENTRADA.
+           DISPLAY 'ANO DE ENTRADA NA EMPRESA: '
+           ACCEPT WRK-ANOENTRADA.
+           IF WRK-ANOENTRADA > WRK-ANOATUAL
+               DISPLAY 'ANO DE ENTRADA NAO PODE SER MAIOR QUE O ATUAL'
+           ELSE
+               MOVE 'S' TO WRK-SW-ANO-VALIDO
+           END-IF.
+
        0200-PROCESSAR.
        COMPUTE WRK-TEMPOCASA = WRK-ANOATUAL - WRK-ANOENTRADA.
        DISPLAY 'TEMPO DE CASA: ' WRK-TEMPOCASA ' ANO(S)'
       ******************************************
-       EVALUATE WRK-TEMPOCASA
-           WHEN 0 THRU 1
-               COMPUTE WRK-AUMENTO = 0
-           WHEN 2 THRU 5
-               COMPUTE WRK-AUMENTO = WRK-SALARIO * 1,05
-           WHEN 6 THRU 15
-               COMPUTE WRK-AUMENTO = WRK-SALARIO * 1,10
-           WHEN OTHER
-               COMPUTE WRK-AUMENTO = WRK-SALARIO * 1,15
-       END-EVALUATE.
+           MOVE 'N' TO WRK-SW-FAIXA-ACHADA.
+           PERFORM 0210-LOCALIZAR-FAIXA
+               VARYING WRK-IDX-FAIXA FROM 1 BY 1
+               UNTIL WRK-IDX-FAIXA > WRK-QTD-FAIXAS
+                  OR WRK-SW-FAIXA-ACHADA = 'S'.
+           IF WRK-SW-FAIXA-ACHADA = 'S'
+               COMPUTE WRK-AUMENTO =
+                   WRK-SALARIO * WRK-TAB-TAXA(WRK-IDX-FAIXA)
+           ELSE
+               MOVE ZEROS TO WRK-AUMENTO
+           END-IF.
       ******************************************
            MOVE WRK-AUMENTO TO WRK-AUMENTO-ED.
            DISPLAY 'AUMENTO SALARIAL DE: R' WRK-AUMENTO-ED.
+           PERFORM 0230-GRAVAR-HISTORICO.
+
+       0210-LOCALIZAR-FAIXA.
+           IF WRK-TEMPOCASA >= WRK-TAB-MIN(WRK-IDX-FAIXA)
+              AND WRK-TEMPOCASA <= WRK-TAB-MAX(WRK-IDX-FAIXA)
+               MOVE 'S' TO WRK-SW-FAIXA-ACHADA
+           END-IF.
+
+       0230-GRAVAR-HISTORICO.
+      * GRAVA UM REGISTRO NO HISTORICO DE AUMENTOS DO ANO
+      * ATUAL (ARQUIVO RAISEHIST + ANO), PARA CONSULTA DA
+      * TRAJETORIA SALARIAL NOS CICLOS SEGUINTES.
+           STRING 'RAISEHIST' WRK-ANOATUAL
+               DELIMITED BY SIZE INTO WRK-HIST-FILENAME.
+           OPEN EXTEND RAISE-HISTORY-FILE.
+           IF WRK-STATUS-HIST NOT = '00'
+               OPEN OUTPUT RAISE-HISTORY-FILE
+               CLOSE RAISE-HISTORY-FILE
+               OPEN EXTEND RAISE-HISTORY-FILE
+           END-IF.
+           MOVE WRK-NOME       TO RH-NOME.
+           MOVE WRK-ANOENTRADA TO RH-ANOENTRADA.
+           MOVE WRK-ANOATUAL   TO RH-ANOATUAL.
+           MOVE WRK-SALARIO    TO RH-SALARIO.
+           MOVE WRK-AUMENTO    TO RH-AUMENTO.
+           WRITE RAISE-HISTORY-RECORD.
+           CLOSE RAISE-HISTORY-FILE.
+
+       0400-PROCESSAR-LOTE.
+      * PROCESSA TODO O QUADRO DE FUNCIONARIOS DE UMA SO VEZ,
+      * APLICANDO O MESMO CALCULO DE 0200-PROCESSAR A CADA UM.
+           DISPLAY 'ANO ATUAL PARA O CALCULO DO LOTE: '
+           ACCEPT WRK-ANOATUAL.
+           OPEN INPUT EMPLOYEE-FILE.
+           OPEN OUTPUT RAISE-REPORT-FILE.
+           MOVE 'N' TO WRK-EOF-EMP.
+           PERFORM 0410-LER-FUNCIONARIO.
+           PERFORM 0420-PROCESSAR-FUNCIONARIO UNTIL WRK-EOF-EMP = 'S'.
+           CLOSE EMPLOYEE-FILE.
+           CLOSE RAISE-REPORT-FILE.
+
+       0410-LER-FUNCIONARIO.
+           READ EMPLOYEE-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF-EMP
+               NOT AT END
+                   MOVE EMP-NOME       TO WRK-NOME
+                   MOVE EMP-ANOENTRADA TO WRK-ANOENTRADA
+                   MOVE EMP-SALARIO    TO WRK-SALARIO
+           END-READ.
+
+       0420-PROCESSAR-FUNCIONARIO.
+           IF WRK-ANOENTRADA > WRK-ANOATUAL
+               STRING WRK-NOME
+                   ' ANO DE ENTRADA INVALIDO - REGISTRO IGNORADO'
+                   DELIMITED BY SIZE INTO WRK-LINHA-RPT
+               MOVE 'S' TO WRK-SW-LOTE-COM-ERRO
+           ELSE
+               PERFORM 0200-PROCESSAR
+               STRING WRK-NOME ' TEMPO DE CASA: ' WRK-TEMPOCASA
+                   ' AUMENTO: R' WRK-AUMENTO-ED
+                   DELIMITED BY SIZE INTO WRK-LINHA-RPT
+           END-IF.
+           MOVE WRK-LINHA-RPT TO RAISE-REPORT-RECORD.
+           WRITE RAISE-REPORT-RECORD.
+           PERFORM 0410-LER-FUNCIONARIO.
 
        0300-FINALIZAR.
            DISPLAY '---------------'.
            DISPLAY 'FIM DO PROCESSAMENTO'.
-           STOP RUN.
+           IF WRK-SW-LOTE-COM-ERRO = 'S'
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           COPY 'EXCPLOG.CPY'.
