@@ -0,0 +1,37 @@
+      *********************************************
+      * COPYBOOK  = BOOK.COB
+      * AUTHOR    = LUIS FERNANDO LAZANHA
+      * OBJETIVO  = CAMPOS DE TRABALHO COMPARTILHADOS PELOS
+      *             PROGRAMAS DE ACUMULACAO DE VENDAS
+      *             (PERFORM-UNTIL-BOOK E CORRELATOS).
+      * DATA      = 26/06/2021
+      *-----------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 - COPYBOOK RECRIADO NO REPOSITORIO (ESTAVA
+      *              AUSENTE) E AMPLIADO COM WRK-COD-PRODUTO E
+      *              WRK-COD-VENDEDOR, RESERVADOS PARA O
+      *              PROCESSAMENTO DO ARQUIVO DE VENDAS.
+      * 09/08/2026 - WRK-ACUM-ED AMPLIADO PARA ACOMPANHAR TODA A
+      *              FAIXA DE WRK-ACUM (SO COBRIA 7 DIGITOS DE
+      *              UM TOTAL DE 9).
+      * 09/08/2026 - WRK-VENDAS PASSA A SER PIC S9(07)V99; SEM O
+      *              SINAL, O ACCEPT DESCARTAVA O MENOS DIGITADO
+      *              PELO OPERADOR E A REJEICAO DE VENDA NEGATIVA
+      *              NUNCA DISPARAVA.
+      *-----------------------------------------------
+      * LAYOUT DOS CAMPOS
+      *   WRK-VENDAS        VALOR DE UMA VENDA INDIVIDUAL
+      *                     (9 INTEIROS, 2 DECIMAIS)
+      *   WRK-QT            QUANTIDADE DE VENDAS ACUMULADAS
+      *   WRK-ACUM          TOTAL ACUMULADO DAS VENDAS
+      *                     (9 INTEIROS, 2 DECIMAIS)
+      *   WRK-ACUM-ED       WRK-ACUM EDITADO PARA EXIBICAO
+      *   WRK-COD-PRODUTO   CODIGO DO PRODUTO VENDIDO (RESERVADO)
+      *   WRK-COD-VENDEDOR  MATRICULA DO VENDEDOR (RESERVADO)
+      *********************************************
+       77 WRK-VENDAS        PIC S9(07)V99      VALUE ZEROS.
+       77 WRK-QT             PIC 9(05)          VALUE ZEROS.
+       77 WRK-ACUM          PIC 9(09)V99       VALUE ZEROS.
+       77 WRK-ACUM-ED       PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-COD-PRODUTO   PIC X(10)          VALUE SPACES.
+       77 WRK-COD-VENDEDOR  PIC X(08)          VALUE SPACES.
