@@ -0,0 +1,60 @@
+//NIGHTRUN JOB (ACCTNO),'RAISE+FREIGHT BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************
+//* JOB      : NIGHTRUN
+//* AUTHOR   : LUIS FERNANDO LAZANHA
+//* OBJETIVO : EXECUTAR O LOTE NOTURNO DE AUMENTO SALARIAL
+//*            (AUMENTO-PROGRESSIVO) E, EM SEGUIDA, O LOTE DE
+//*            COTACAO DE FRETE (FRETE), NESSA ORDEM. O PASSO
+//*            DE FRETE SO RODA SE O PASSO DE AUMENTO TERMINAR
+//*            COM CONDITION CODE 0, PARA NAO COTAR FRETE COM
+//*            UM QUADRO DE FUNCIONARIOS DESATUALIZADO CASO O
+//*            LOTE DE AUMENTO TENHA FALHADO.
+//* DATA     : 09/08/2026
+//* NOTA     : AUMPROG E O MEMBRO DA LOADLIB PARA O PROGRAMA
+//*            AUMENTO-PROGRESSIVO (PROGRAM-ID COM MAIS DE 8
+//*            CARACTERES NAO CABE EM PGM=).
+//* NOTA     : O USUARIO BATCHADM (CARTAO SYSIN DO STEP010) DEVE
+//*            ESTAR CADASTRADO NO USERMAST COM NIVEL 01 (ADM);
+//*            O CALCULO DE AUMENTO SALARIAL EXIGE NIVEL ADM,
+//*            NIVEL SUPERVISOR NAO AUTORIZA.
+//*-----------------------------------------------------------
+//* HISTORICO DE ALTERACOES
+//* 09/08/2026 - JOB CRIADO PARA AGENDAR OS LOTES DE AUMENTO
+//*              SALARIAL E FRETE EM SEQUENCIA.
+//* 09/08/2026 - INCLUIDO CARTAO DE USUARIO NO SYSIN DO STEP010
+//*              (NIVEL DEIXOU DE SER DIGITADO E PASSOU A SER
+//*              CONSULTADO NO USERMAST) E ADICIONADA A DD
+//*              USERMAST EXIGIDA PELA NOVA LEITURA.
+//* 09/08/2026 - DD ORDERFILE DO STEP020 RENOMEADA PARA ORDFILE
+//*              (NOME DE DD LIMITADO A 8 CARACTERES; O DSN
+//*              CONTINUA PROD.SHIPPING.ORDERFILE).
+//*********************************************************
+//*
+//STEP010  EXEC PGM=AUMPROG
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//USERMAST DD DSN=PROD.SECURITY.USERMAST,DISP=SHR
+//EMPFILE  DD DSN=PROD.PAYROLL.EMPFILE,DISP=SHR
+//RATETAB  DD DSN=PROD.PAYROLL.RATETAB,DISP=SHR
+//RAISERPT DD DSN=PROD.PAYROLL.RAISERPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+BATCHADM
+2
+9999
+/*
+//*
+//STEP020  EXEC PGM=FRETE,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ORDFILE  DD DSN=PROD.SHIPPING.ORDERFILE,DISP=SHR
+//UFRATE   DD DSN=PROD.SHIPPING.UFRATE,DISP=SHR
+//FRETERPT DD DSN=PROD.SHIPPING.FRETERPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+2
+/*
+//
