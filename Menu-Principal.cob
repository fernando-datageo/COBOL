@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+      *********************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR  = LUIS FERNANDO LAZANHA
+      * OBJETIVO: MENU DE ACESSO AOS PROGRAMAS DO SISTEMA
+      * DATA    = 09/08/2026
+      *-----------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 - PROGRAMA CRIADO PARA CENTRALIZAR A
+      *              CHAMADA DOS SEIS PROGRAMAS EXISTENTES,
+      *              SEM O OPERADOR PRECISAR SABER O
+      *              PROGRAM-ID OU O ARQUIVO DE CADA UM.
+      * 09/08/2026 - CANCEL APOS CADA CALL, PARA QUE UMA SEGUNDA
+      *              CHAMADA AO MESMO PROGRAMA NA MESMA SESSAO
+      *              REINICIALIZE SUA WORKING-STORAGE A PARTIR
+      *              DAS CLAUSULAS VALUE, EM VEZ DE CONTINUAR DE
+      *              ONDE A CHAMADA ANTERIOR PAROU.
+      *********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO  PIC 9(01) VALUE 9.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-PROCESSAR-MENU UNTIL WRK-OPCAO = 0.
+           STOP RUN.
+
+       0100-PROCESSAR-MENU.
+           PERFORM 0110-EXIBIR-MENU.
+           ACCEPT WRK-OPCAO.
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   CALL 'ADM-USUARIO-VN88'
+                   CANCEL 'ADM-USUARIO-VN88'
+               WHEN 2
+                   CALL 'AUMENTO-PROGRESSIVO'
+                   CANCEL 'AUMENTO-PROGRESSIVO'
+               WHEN 3
+                   CALL 'FRETE'
+                   CANCEL 'FRETE'
+               WHEN 4
+                   CALL 'PROGCOB07'
+                   CANCEL 'PROGCOB07'
+               WHEN 5
+                   CALL 'PERFORM-UNTIL-BOOK'
+                   CANCEL 'PERFORM-UNTIL-BOOK'
+               WHEN 6
+                   CALL 'PERFORM-VARYNG'
+                   CANCEL 'PERFORM-VARYNG'
+               WHEN 0
+                   DISPLAY 'ENCERRANDO O MENU PRINCIPAL'
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
+
+       0110-EXIBIR-MENU.
+           DISPLAY '========================================'.
+           DISPLAY ' MENU PRINCIPAL - SISTEMA DE PROGRAMAS'.
+           DISPLAY '========================================'.
+           DISPLAY ' 1 - CADASTRO/NIVEL DE USUARIO (ADM-USUARIO-VN88)'.
+           DISPLAY ' 2 - AUMENTO PROGRESSIVO DE SALARIO'.
+           DISPLAY ' 3 - CALCULO DE FRETE'.
+           DISPLAY ' 4 - MEDIA DE NOTAS (PROGCOB07)'.
+           DISPLAY ' 5 - ACUMULADO DE VENDAS (PERFORM UNTIL)'.
+           DISPLAY ' 6 - TABUADA (PERFORM VARYING)'.
+           DISPLAY ' 0 - SAIR'.
+           DISPLAY 'OPCAO: '.
