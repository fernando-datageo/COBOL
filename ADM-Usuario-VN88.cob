@@ -1,36 +1,329 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ADM USUARIO VN88.
+       PROGRAM-ID. ADM-USUARIO-VN88.
       *********************************************
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR  = LUIS FERNANDO LAZANHA
       * OBJETIVO: USUARIO E NIVEL
       * VARIAVEL TIPO 88
       * DATA    = 26/06/2021
+      *-----------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 08/08/2026 - INCLUIDO ARQUIVO USER-MASTER PARA
+      *              PERSISTIR USUARIO/NIVEL/NOME EM
+      *              VEZ DE APENAS ACCEPT EM MEMORIA.
+      *              PROGRAM-ID AJUSTADO PARA UM UNICO
+      *              TOKEN (ERA 'ADM USUARIO VN88').
+      * 08/08/2026 - INCLUIDA TRILHA DE AUDITORIA (AUDITLOG)
+      *              COM CADA TENTATIVA DE ACESSO.
+      * 09/08/2026 - ACESSO NAO AUTORIZADO PASSA A SER TAMBEM
+      *              REGISTRADO NO LOG DE EXCECOES
+      *              COMPARTILHADO PELOS SEIS PROGRAMAS.
+      * 09/08/2026 - INCLUIDA TELA DE MANUTENCAO DO CADASTRO DE
+      *              USUARIOS (INCLUIR/ALTERAR/EXCLUIR/CONSULTAR)
+      *              PARA USUARIOS DE NIVEL ADM.
+      * 09/08/2026 - 0200-VALIDAR-USUARIO DEIXA DE PERMITIR QUE O
+      *              PROPRIO OPERADOR ESCOLHA OU ALTERE O NIVEL NO
+      *              MOMENTO DO LOGIN: UM USUARIO JA CADASTRADO
+      *              APENAS TEM SEU NIVEL LIDO DO ARQUIVO (A
+      *              ALTERACAO DE NIVEL JA EXISTE, DEVIDAMENTE
+      *              RESTRITA A ADM, EM 0620-ALTERAR-USUARIO), E UM
+      *              USUARIO NOVO SO PODE ESCOLHER O PROPRIO NIVEL
+      *              NO CADASTRO DO PRIMEIRO ADMINISTRADOR, QUANDO O
+      *              ARQUIVO AINDA ESTA VAZIO; DAI EM DIANTE, UM
+      *              USUARIO NAO CADASTRADO PRECISA SER INCLUIDO POR
+      *              UM ADM JA AUTENTICADO.
       *********************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER-FILE ASSIGN TO "USERMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UM-USUARIO
+               FILE STATUS IS WRK-STATUS-ARQ.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-AUDIT.
+           COPY 'EXCPSEL.CPY'.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER-FILE.
+       01  USER-MASTER-RECORD.
+           05 UM-USUARIO   PIC X(20).
+           05 UM-NIVEL     PIC 9(02).
+           05 UM-NOME      PIC X(30).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05 AL-DATA-HORA  PIC X(21).
+           05 AL-USUARIO    PIC X(20).
+           05 AL-NIVEL      PIC 9(02).
+           05 AL-MENSAGEM   PIC X(25).
+
+           COPY 'EXCPFD.CPY'.
+
        WORKING-STORAGE SECTION.
-       77 WRK-USUARIO  PIC X(20) VALUE SPACES.
-       77 WRK-NIVEL    PIC 9(02) VALUE ZEROS.
-        88 ADM     VALUE 01.
-        88 USER    VALUE 02.
+           COPY 'EXCPWS.CPY'.
+       77 WRK-USUARIO      PIC X(20) VALUE SPACES.
+       77 WRK-NIVEL        PIC 9(02) VALUE ZEROS.
+        88 ADM         VALUE 01.
+        88 USER        VALUE 02.
+        88 SUPERVISOR  VALUE 03.
+       77 WRK-NOME          PIC X(30) VALUE SPACES.
+       77 WRK-STATUS-ARQ     PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-AUDIT   PIC X(02) VALUE SPACES.
+       77 WRK-SW-CADASTRADO  PIC X(01) VALUE 'N'.
+       77 WRK-MENSAGEM       PIC X(25) VALUE SPACES.
+       77 WRK-QTD-USUARIOS   PIC 9(05) VALUE ZEROS.
+       77 WRK-EOF-USR        PIC X(01) VALUE 'N'.
+       77 WRK-DATA-SISTEMA   PIC 9(08) VALUE ZEROS.
+       77 WRK-HORA-SISTEMA   PIC 9(08) VALUE ZEROS.
+       77 WRK-DATA-HORA      PIC X(21) VALUE SPACES.
+       77 WRK-SW-MANTER      PIC X(01) VALUE 'N'.
+       77 WRK-OPCAO-MANUT    PIC 9(01) VALUE ZEROS.
+
+       SCREEN SECTION.
+       01  TS-MENU-MANUTENCAO.
+           05 BLANK SCREEN.
+           05 LINE 02 COL 10 VALUE 'MANUTENCAO DE USUARIOS'.
+           05 LINE 04 COL 10 VALUE '1 - INCLUIR USUARIO'.
+           05 LINE 05 COL 10 VALUE '2 - ALTERAR USUARIO'.
+           05 LINE 06 COL 10 VALUE '3 - EXCLUIR USUARIO'.
+           05 LINE 07 COL 10 VALUE '4 - CONSULTAR USUARIO'.
+           05 LINE 08 COL 10 VALUE '0 - VOLTAR'.
+           05 LINE 10 COL 10 VALUE 'OPCAO: '.
+           05 LINE 10 COL 18 PIC 9(01) USING WRK-OPCAO-MANUT.
+
+       01  TS-DADOS-USUARIO.
+           05 BLANK SCREEN.
+           05 LINE 02 COL 10 VALUE 'CADASTRO DE USUARIO'.
+           05 LINE 04 COL 10 VALUE 'USUARIO: '.
+           05 LINE 04 COL 20 PIC X(20) USING WRK-USUARIO.
+           05 LINE 05 COL 10 VALUE 'NOME   : '.
+           05 LINE 05 COL 20 PIC X(30) USING WRK-NOME.
+           05 LINE 06 COL 10 VALUE 'NIVEL  : '.
+           05 LINE 06 COL 20 PIC 9(02) USING WRK-NIVEL.
+
        PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-VALIDAR-USUARIO.
+           IF ADM
+               PERFORM 0250-OFERECER-MANUTENCAO
+           END-IF.
+           PERFORM 0900-FINALIZAR.
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+      * ABRE O ARQUIVO DE USUARIOS; SE AINDA NAO EXISTIR,
+      * CRIA O ARQUIVO VAZIO ANTES DE ABRIR EM I-O.
+           OPEN I-O USER-MASTER-FILE.
+           IF WRK-STATUS-ARQ NOT = '00'
+               OPEN OUTPUT USER-MASTER-FILE
+               CLOSE USER-MASTER-FILE
+               OPEN I-O USER-MASTER-FILE
+           END-IF.
+           PERFORM 0150-CONTAR-USUARIOS.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WRK-STATUS-AUDIT NOT = '00'
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
+
+       0150-CONTAR-USUARIOS.
+      * CONTA QUANTOS USUARIOS JA ESTAO CADASTRADOS, PARA SABER SE
+      * ESTA E A PRIMEIRA EXECUCAO (CADASTRO DO PRIMEIRO
+      * ADMINISTRADOR, SEM NINGUEM AUTENTICADO AINDA PARA INCLUI-LO
+      * PELA TELA DE MANUTENCAO).
+           MOVE ZEROS TO WRK-QTD-USUARIOS.
+           MOVE 'N' TO WRK-EOF-USR.
+           MOVE LOW-VALUES TO UM-USUARIO.
+           START USER-MASTER-FILE KEY IS NOT LESS THAN UM-USUARIO
+               INVALID KEY
+                   MOVE 'S' TO WRK-EOF-USR
+           END-START.
+           PERFORM 0160-LER-PROXIMO-USUARIO UNTIL WRK-EOF-USR = 'S'.
+
+       0160-LER-PROXIMO-USUARIO.
+           READ USER-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'S' TO WRK-EOF-USR
+               NOT AT END
+                   ADD 1 TO WRK-QTD-USUARIOS
+           END-READ.
+
+       0200-VALIDAR-USUARIO.
+      * ESTA ROTINA APENAS IDENTIFICA O OPERADOR E LE O NIVEL JA
+      * CADASTRADO; ELA NUNCA GRAVA UM NIVEL ESCOLHIDO PELO PROPRIO
+      * OPERADOR. A UNICA EXCECAO E O CADASTRO DO PRIMEIRO
+      * ADMINISTRADOR, QUANDO O ARQUIVO AINDA NAO TEM NINGUEM
+      * CADASTRADO E NAO HA COMO EXIGIR UM ADM JA AUTENTICADO.
+      * INCLUIR UM USUARIO NOVO OU ALTERAR O NIVEL DE UM JA
+      * CADASTRADO SO E POSSIVEL PELA TELA DE MANUTENCAO
+      * (0250-OFERECER-MANUTENCAO), RESTRITA A QUEM JA ENTROU
+      * COMO ADM.
            DISPLAY 'USUARIO: '
            ACCEPT WRK-USUARIO.
 
-           DISPLAY 'NIVEL: '
-           ACCEPT WRK-NIVEL.
+           MOVE WRK-USUARIO TO UM-USUARIO.
+           READ USER-MASTER-FILE
+               INVALID KEY
+                   MOVE 'N' TO WRK-SW-CADASTRADO
+               NOT INVALID KEY
+                   MOVE 'S' TO WRK-SW-CADASTRADO
+           END-READ.
+
+           IF WRK-SW-CADASTRADO = 'S'
+               MOVE UM-NIVEL TO WRK-NIVEL
+               MOVE UM-NOME TO WRK-NOME
+           ELSE
+               IF WRK-QTD-USUARIOS = 0
+                   DISPLAY 'NENHUM USUARIO CADASTRADO - CADASTRO DO'
+                   DISPLAY 'ADMINISTRADOR INICIAL'
+                   DISPLAY 'NOME: '
+                   ACCEPT WRK-NOME
+                   DISPLAY 'NIVEL: '
+                   ACCEPT WRK-NIVEL
+                   MOVE WRK-NOME TO UM-NOME
+                   MOVE WRK-NIVEL TO UM-NIVEL
+                   WRITE USER-MASTER-RECORD
+                   ADD 1 TO WRK-QTD-USUARIOS
+               ELSE
+                   DISPLAY 'USUARIO NAO CADASTRADO - PROCURE UM'
+                   DISPLAY 'ADMINISTRADOR PARA SER INCLUIDO'
+                   MOVE ZEROS TO WRK-NIVEL
+                   MOVE SPACES TO WRK-NOME
+               END-IF
+           END-IF.
 
            IF ADM
-               DISPLAY 'NIVEL ADMINISTRADOR'
+               MOVE 'NIVEL ADMINISTRADOR' TO WRK-MENSAGEM
            ELSE
-               IF USER
-                   DISPLAY 'NIVEL USUARIO'
+               IF SUPERVISOR
+                   MOVE 'NIVEL SUPERVISOR' TO WRK-MENSAGEM
                ELSE
-                   DISPLAY 'NAO AUTORIZADO'
+                   IF USER
+                       MOVE 'NIVEL USUARIO' TO WRK-MENSAGEM
+                   ELSE
+                       MOVE 'NAO AUTORIZADO' TO WRK-MENSAGEM
+                       MOVE 'ADM-USUARIO-VN88' TO WRK-EXCP-PROGRAMA
+                       MOVE 'ACESSO NAO AUTORIZADO' TO WRK-EXCP-MENSAGEM
+                       PERFORM 9000-REGISTRAR-EXCECAO
+           END-IF.
+           DISPLAY WRK-MENSAGEM.
+           PERFORM 0800-REGISTRAR-AUDITORIA.
+
+       0250-OFERECER-MANUTENCAO.
+      * SOMENTE USUARIOS DE NIVEL ADM PODEM MANTER O CADASTRO DE
+      * USUARIOS (INCLUIR/ALTERAR/EXCLUIR/CONSULTAR).
+           DISPLAY 'MANTER CADASTRO DE USUARIOS? (S/N): '
+           ACCEPT WRK-SW-MANTER.
+           IF WRK-SW-MANTER = 'S'
+               MOVE 1 TO WRK-OPCAO-MANUT
+               PERFORM 0600-MENU-MANUTENCAO UNTIL WRK-OPCAO-MANUT = 0
            END-IF.
-]
-           STOP RUN.
+
+       0600-MENU-MANUTENCAO.
+           DISPLAY TS-MENU-MANUTENCAO.
+           ACCEPT TS-MENU-MANUTENCAO.
+           EVALUATE WRK-OPCAO-MANUT
+               WHEN 1
+                   PERFORM 0610-INCLUIR-USUARIO
+               WHEN 2
+                   PERFORM 0620-ALTERAR-USUARIO
+               WHEN 3
+                   PERFORM 0630-EXCLUIR-USUARIO
+               WHEN 4
+                   PERFORM 0640-CONSULTAR-USUARIO
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
+
+       0610-INCLUIR-USUARIO.
+           MOVE SPACES TO WRK-USUARIO.
+           MOVE SPACES TO WRK-NOME.
+           MOVE ZEROS  TO WRK-NIVEL.
+           DISPLAY TS-DADOS-USUARIO.
+           ACCEPT TS-DADOS-USUARIO.
+           MOVE WRK-USUARIO TO UM-USUARIO.
+           READ USER-MASTER-FILE
+               INVALID KEY
+                   MOVE WRK-NOME  TO UM-NOME
+                   MOVE WRK-NIVEL TO UM-NIVEL
+                   WRITE USER-MASTER-RECORD
+                   DISPLAY 'USUARIO INCLUIDO COM SUCESSO'
+               NOT INVALID KEY
+                   DISPLAY 'USUARIO JA CADASTRADO'
+           END-READ.
+
+       0620-ALTERAR-USUARIO.
+           MOVE SPACES TO WRK-USUARIO.
+           DISPLAY 'USUARIO A ALTERAR: '
+           ACCEPT WRK-USUARIO.
+           MOVE WRK-USUARIO TO UM-USUARIO.
+           READ USER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'USUARIO NAO ENCONTRADO'
+               NOT INVALID KEY
+                   MOVE UM-NOME  TO WRK-NOME
+                   MOVE UM-NIVEL TO WRK-NIVEL
+                   DISPLAY TS-DADOS-USUARIO
+                   ACCEPT TS-DADOS-USUARIO
+                   MOVE WRK-NOME  TO UM-NOME
+                   MOVE WRK-NIVEL TO UM-NIVEL
+                   REWRITE USER-MASTER-RECORD
+                   DISPLAY 'USUARIO ALTERADO COM SUCESSO'
+           END-READ.
+
+       0630-EXCLUIR-USUARIO.
+           MOVE SPACES TO WRK-USUARIO.
+           DISPLAY 'USUARIO A EXCLUIR: '
+           ACCEPT WRK-USUARIO.
+           MOVE WRK-USUARIO TO UM-USUARIO.
+           READ USER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'USUARIO NAO ENCONTRADO'
+               NOT INVALID KEY
+                   DELETE USER-MASTER-FILE
+                   DISPLAY 'USUARIO EXCLUIDO COM SUCESSO'
+           END-READ.
+
+       0640-CONSULTAR-USUARIO.
+           MOVE SPACES TO WRK-USUARIO.
+           DISPLAY 'USUARIO A CONSULTAR: '
+           ACCEPT WRK-USUARIO.
+           MOVE WRK-USUARIO TO UM-USUARIO.
+           READ USER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'USUARIO NAO ENCONTRADO'
+               NOT INVALID KEY
+                   MOVE UM-NOME  TO WRK-NOME
+                   MOVE UM-NIVEL TO WRK-NIVEL
+                   DISPLAY TS-DADOS-USUARIO
+           END-READ.
+
+       0800-REGISTRAR-AUDITORIA.
+      * GRAVA CADA TENTATIVA DE ACESSO NA TRILHA DE AUDITORIA.
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-SISTEMA FROM TIME.
+           STRING WRK-DATA-SISTEMA '-' WRK-HORA-SISTEMA
+               DELIMITED BY SIZE INTO WRK-DATA-HORA.
+           MOVE WRK-DATA-HORA TO AL-DATA-HORA.
+           MOVE WRK-USUARIO   TO AL-USUARIO.
+           MOVE WRK-NIVEL     TO AL-NIVEL.
+           MOVE WRK-MENSAGEM  TO AL-MENSAGEM.
+           WRITE AUDIT-LOG-RECORD.
+
+       0900-FINALIZAR.
+           CLOSE USER-MASTER-FILE.
+           CLOSE AUDIT-LOG-FILE.
+
+           COPY 'EXCPLOG.CPY'.
