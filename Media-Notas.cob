@@ -6,36 +6,356 @@
       * OBJETIVO: RECEBER 02 NOTAS, MEDIA E STATUS
       * UTILIZAR COMANDO IF/ELSE/END-IF
       * DATA    = 26/06/2021
+      *-----------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 - INCLUIDA NOTA3 E PESOS POR NOTA, COM
+      *              MEDIA PONDERADA. QUANDO NOTA3 = 0, A
+      *              MEDIA CONTINUA SENDO CALCULADA COMO A
+      *              SIMPLES DAS DUAS PRIMEIRAS NOTAS.
+      * 09/08/2026 - INCLUIDO MODO LOTE: LE STUDENT-FILE E
+      *              GERA UM RELATORIO DE TURMA COM RESUMO.
+      * 09/08/2026 - CADA EXECUCAO GRAVA UM REGISTRO NO
+      *              HISTORICO ESCOLAR (TRANSCPT).
+      * 09/08/2026 - NOTA1/NOTA2/NOTA3 PASSAM A SER
+      *              VALIDADAS NA FAIXA DE 0 A 10.
+      * 09/08/2026 - NOTA FORA DA FAIXA PASSA A SER TAMBEM
+      *              REGISTRADA NO LOG DE EXCECOES
+      *              COMPARTILHADO PELOS SEIS PROGRAMAS.
+      * 09/08/2026 - MODO INDIVIDUAL PASSA A PERGUNTAR A MATRICULA
+      *              DO ALUNO; SEM ISSO, O REGISTRO GRAVADO EM
+      *              TRANSCPT FICAVA COM A MATRICULA EM BRANCO.
+      * 09/08/2026 - OS PESOS DIGITADOS PELO OPERADOR EM
+      *              0140-DEFINIR-PESOS PASSAM A SER VALIDADOS
+      *              (SOMA MAIOR QUE ZERO), PARA NAO DIVIDIR A
+      *              MEDIA PONDERADA POR ZERO.
+      * 09/08/2026 - NOTA3 = 0 DEIXA DE SER USADA COMO SENTINELA DE
+      *              "SEM TERCEIRA AVALIACAO", POIS 0 E UMA NOTA
+      *              VALIDA NA FAIXA 0-10; PASSA A HAVER UM
+      *              INDICADOR PROPRIO (WRK-SW-NOTA3-INFORMADA). NO
+      *              MODO LOTE, O ARQUIVO STUDENT-FILE USA 99 EM
+      *              ST-NOTA3 COMO SENTINELA DE "SEM TERCEIRA
+      *              AVALIACAO", POR SER UM VALOR FORA DA FAIXA
+      *              VALIDA DE NOTA E O CAMPO SER PIC 9 (SEM SINAL).
+      * 09/08/2026 - INCLUIDO TR-NOTA3 NO HISTORICO ESCOLAR
+      *              (TRANSCPT); O REGISTRO SO TRAZIA NOTA1/NOTA2,
+      *              PERDENDO A TERCEIRA NOTA QUANDO INFORMADA.
       *********************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "STUDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-STUD.
+           SELECT CLASS-REPORT-FILE ASSIGN TO "CLASSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-RPT.
+           SELECT TRANSCRIPT-FILE ASSIGN TO "TRANSCPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-TRAN.
+           COPY 'EXCPSEL.CPY'.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+       01  STUDENT-RECORD.
+           05 ST-MATRICULA  PIC X(10).
+           05 ST-NOME       PIC X(20).
+           05 ST-NOTA1      PIC 9(02)V9.
+           05 ST-NOTA2      PIC 9(02)V9.
+           05 ST-NOTA3      PIC 9(02)V9.
+      *    ST-NOTA3 = 99 INDICA QUE NAO HOUVE TERCEIRA AVALIACAO
+      *    PARA ESTE ALUNO (0 E UMA NOTA VALIDA, NAO PODE SER
+      *    USADA COMO SENTINELA).
+
+       FD  CLASS-REPORT-FILE.
+       01  CLASS-REPORT-RECORD PIC X(80).
+
+       FD  TRANSCRIPT-FILE.
+       01  TRANSCRIPT-RECORD.
+           05 TR-MATRICULA  PIC X(10).
+           05 TR-NOTA1      PIC 9(02)V9.
+           05 TR-NOTA2      PIC 9(02)V9.
+           05 TR-NOTA3      PIC 9(02)V9.
+           05 TR-MEDIA      PIC 9(02)V9.
+           05 TR-STATUS     PIC X(25).
+
+           COPY 'EXCPFD.CPY'.
+
        WORKING-STORAGE SECTION.
+           COPY 'EXCPWS.CPY'.
        77 WRK-NOTA1    PIC 9(02)V9  VALUE ZEROS.
        77 WRK-NOTA2    PIC 9(02)V9  VALUE ZEROS.
+       77 WRK-NOTA3    PIC 9(02)V9  VALUE ZEROS.
+       77 WRK-PESO1    PIC 9(02)V9  VALUE ZEROS.
+       77 WRK-PESO2    PIC 9(02)V9  VALUE ZEROS.
+       77 WRK-PESO3    PIC 9(02)V9  VALUE ZEROS.
        77 WRK-MEDIA    PIC 9(02)V9  VALUE ZEROS.
+       77 WRK-STATUS-NOTA  PIC X(25) VALUE SPACES.
+       77 WRK-MATRICULA    PIC X(10) VALUE SPACES.
+       77 WRK-SW-NOTA-VALIDA PIC X(01) VALUE 'N'.
+       77 WRK-SW-PESO-VALIDO PIC X(01) VALUE 'N'.
+       77 WRK-SW-NOTA3-INFORMADA PIC X(01) VALUE 'N'.
+
+       77 WRK-MODO          PIC 9(01) VALUE ZEROS.
+       77 WRK-STATUS-STUD    PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-RPT     PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-TRAN    PIC X(02) VALUE SPACES.
+       77 WRK-EOF-STUD       PIC X(01) VALUE 'N'.
+       77 WRK-LINHA-RPT      PIC X(80) VALUE SPACES.
+       77 WRK-QTD-ALUNOS         PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-EXCELENCIA     PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-APROVADO       PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-RECUPERACAO    PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-REPROVADO      PIC 9(05) VALUE ZEROS.
+       77 WRK-SOMA-MEDIAS        PIC 9(07)V9 VALUE ZEROS.
+       77 WRK-MEDIA-TURMA        PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-MEDIA-TURMA-ED     PIC Z9,9 VALUE ZEROS.
 
        PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           DISPLAY 'MODO (1-INDIVIDUAL  2-LOTE TURMA): '
+           ACCEPT WRK-MODO.
+           IF WRK-MODO = 2
+               PERFORM 0400-PROCESSAR-LOTE
+           ELSE
+               PERFORM 0100-INICIAR
+               PERFORM 0200-PROCESSAR
+               PERFORM 0300-GRAVAR-HISTORICO
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+
+           GOBACK.
+
+       0100-INICIAR.
+           DISPLAY 'MATRICULA DO ALUNO: '
+           ACCEPT WRK-MATRICULA.
+           MOVE 'N' TO WRK-SW-NOTA-VALIDA.
+           PERFORM 0110-LER-NOTA1 UNTIL WRK-SW-NOTA-VALIDA = 'S'.
+           MOVE 'N' TO WRK-SW-NOTA-VALIDA.
+           PERFORM 0120-LER-NOTA2 UNTIL WRK-SW-NOTA-VALIDA = 'S'.
+           MOVE 'N' TO WRK-SW-NOTA-VALIDA.
+           PERFORM 0130-LER-NOTA3 UNTIL WRK-SW-NOTA-VALIDA = 'S'.
+           DISPLAY 'NOTA 1: ' WRK-NOTA1.
+           DISPLAY 'NOTA 2: ' WRK-NOTA2.
+           DISPLAY 'NOTA 3: ' WRK-NOTA3.
+           PERFORM 0140-DEFINIR-PESOS.
+
+       0110-LER-NOTA1.
            DISPLAY 'DIGITE A NOTA 1: '
            ACCEPT WRK-NOTA1.
+           IF WRK-NOTA1 >= 0 AND WRK-NOTA1 <= 10
+               MOVE 'S' TO WRK-SW-NOTA-VALIDA
+           ELSE
+               DISPLAY 'NOTA INVALIDA - DIGITE UM VALOR DE 0 A 10'
+           END-IF.
+
+       0120-LER-NOTA2.
            DISPLAY 'DIGITE A NOTA 2: '
            ACCEPT WRK-NOTA2.
-           DISPLAY 'NOTA 1: ' WRK-NOTA1.
-           DISPLAY 'NOTA 2: ' WRK-NOTA2.
-      *******************************************
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/2.
+           IF WRK-NOTA2 >= 0 AND WRK-NOTA2 <= 10
+               MOVE 'S' TO WRK-SW-NOTA-VALIDA
+           ELSE
+               DISPLAY 'NOTA INVALIDA - DIGITE UM VALOR DE 0 A 10'
+           END-IF.
+
+       0130-LER-NOTA3.
+      * NOTA3 E OPCIONAL. O OPERADOR PRIMEIRO DIZ SE HOUVE UMA
+      * TERCEIRA AVALIACAO; SO ENTAO A NOTA EM SI E PEDIDA, PARA
+      * NAO CONFUNDIR "SEM TERCEIRA AVALIACAO" COM UMA NOTA ZERO
+      * LEGITIMA.
+           DISPLAY 'HOUVE TERCEIRA AVALIACAO? (S/N): '
+           ACCEPT WRK-SW-NOTA3-INFORMADA.
+           IF WRK-SW-NOTA3-INFORMADA = 'S'
+               DISPLAY 'DIGITE A NOTA 3: '
+               ACCEPT WRK-NOTA3
+               IF WRK-NOTA3 >= 0 AND WRK-NOTA3 <= 10
+                   MOVE 'S' TO WRK-SW-NOTA-VALIDA
+               ELSE
+                   DISPLAY 'NOTA INVALIDA - DIGITE UM VALOR DE 0 A 10'
+               END-IF
+           ELSE
+               MOVE 'N' TO WRK-SW-NOTA3-INFORMADA
+               MOVE ZEROS TO WRK-NOTA3
+               MOVE 'S' TO WRK-SW-NOTA-VALIDA
+           END-IF.
+
+       0140-DEFINIR-PESOS.
+           IF WRK-SW-NOTA3-INFORMADA = 'N'
+               MOVE 5 TO WRK-PESO1
+               MOVE 5 TO WRK-PESO2
+               MOVE 0 TO WRK-PESO3
+           ELSE
+               MOVE 'N' TO WRK-SW-PESO-VALIDO
+               PERFORM 0145-LER-PESOS UNTIL WRK-SW-PESO-VALIDO = 'S'
+           END-IF.
+
+       0145-LER-PESOS.
+           DISPLAY 'PESO DA NOTA 1 (EX: 3,0): '
+           ACCEPT WRK-PESO1.
+           DISPLAY 'PESO DA NOTA 2 (EX: 3,0): '
+           ACCEPT WRK-PESO2.
+           DISPLAY 'PESO DA NOTA 3 (EX: 4,0): '
+           ACCEPT WRK-PESO3.
+           IF (WRK-PESO1 + WRK-PESO2 + WRK-PESO3) > 0
+               MOVE 'S' TO WRK-SW-PESO-VALIDO
+           ELSE
+               DISPLAY 'A SOMA DOS PESOS DEVE SER MAIOR QUE ZERO'
+           END-IF.
+
+       0200-PROCESSAR.
+           COMPUTE WRK-MEDIA ROUNDED =
+               (WRK-NOTA1 * WRK-PESO1 + WRK-NOTA2 * WRK-PESO2
+                 + WRK-NOTA3 * WRK-PESO3)
+               / (WRK-PESO1 + WRK-PESO2 + WRK-PESO3).
            DISPLAY 'MEDIA FINAL: ' WRK-MEDIA
-               EVALUATE WRK-MEDIA
-                   WHEN 10
-                    DISPLAY 'APROVADO COM EXCELENCIA'
-                   WHEN 6 THRU 9,99
-                    DISPLAY 'APROVADO'
-                   WHEN 2 THRU 5,99
-                    DISPLAY 'RECUPERACAO'
-                   WHEN OTHER
-                    DISPLAY 'REPROVADO'
-               END-EVALUATE.
-
-           STOP RUN.
+           PERFORM 0210-CLASSIFICAR.
+
+       0210-CLASSIFICAR.
+           EVALUATE WRK-MEDIA
+               WHEN 10
+                   MOVE 'APROVADO COM EXCELENCIA' TO WRK-STATUS-NOTA
+               WHEN 6 THRU 9,99
+                   MOVE 'APROVADO' TO WRK-STATUS-NOTA
+               WHEN 2 THRU 5,99
+                   MOVE 'RECUPERACAO' TO WRK-STATUS-NOTA
+               WHEN OTHER
+                   MOVE 'REPROVADO' TO WRK-STATUS-NOTA
+           END-EVALUATE.
+           DISPLAY WRK-STATUS-NOTA.
+
+       0300-GRAVAR-HISTORICO.
+      * GRAVA UM REGISTRO NO HISTORICO ESCOLAR (TRANSCPT) PARA
+      * CADA EXECUCAO, DE FORMA QUE O BOLETIM POSSA SER EMITIDO
+      * MAIS TARDE SEM PRECISAR REDIGITAR AS NOTAS.
+           OPEN EXTEND TRANSCRIPT-FILE.
+           IF WRK-STATUS-TRAN NOT = '00'
+               OPEN OUTPUT TRANSCRIPT-FILE
+               CLOSE TRANSCRIPT-FILE
+               OPEN EXTEND TRANSCRIPT-FILE
+           END-IF.
+           MOVE WRK-MATRICULA  TO TR-MATRICULA.
+           MOVE WRK-NOTA1      TO TR-NOTA1.
+           MOVE WRK-NOTA2      TO TR-NOTA2.
+           MOVE WRK-NOTA3      TO TR-NOTA3.
+           MOVE WRK-MEDIA      TO TR-MEDIA.
+           MOVE WRK-STATUS-NOTA TO TR-STATUS.
+           WRITE TRANSCRIPT-RECORD.
+           CLOSE TRANSCRIPT-FILE.
+
+       0400-PROCESSAR-LOTE.
+      * PROCESSA TODA A TURMA DE UMA SO VEZ, APLICANDO O MESMO
+      * CALCULO DE MEDIA E CLASSIFICACAO A CADA ALUNO, E GERA
+      * UM RESUMO DA TURMA AO FINAL.
+           MOVE ZEROS TO WRK-QTD-ALUNOS.
+           MOVE ZEROS TO WRK-QTD-EXCELENCIA.
+           MOVE ZEROS TO WRK-QTD-APROVADO.
+           MOVE ZEROS TO WRK-QTD-RECUPERACAO.
+           MOVE ZEROS TO WRK-QTD-REPROVADO.
+           MOVE ZEROS TO WRK-SOMA-MEDIAS.
+           OPEN INPUT STUDENT-FILE.
+           OPEN OUTPUT CLASS-REPORT-FILE.
+           MOVE 'N' TO WRK-EOF-STUD.
+           PERFORM 0410-LER-ALUNO.
+           PERFORM 0420-PROCESSAR-ALUNO UNTIL WRK-EOF-STUD = 'S'.
+           PERFORM 0430-GRAVAR-RESUMO-TURMA.
+           CLOSE STUDENT-FILE.
+           CLOSE CLASS-REPORT-FILE.
+
+       0410-LER-ALUNO.
+           READ STUDENT-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF-STUD
+               NOT AT END
+                   MOVE ST-MATRICULA TO WRK-MATRICULA
+                   MOVE ST-NOTA1     TO WRK-NOTA1
+                   MOVE ST-NOTA2     TO WRK-NOTA2
+                   IF ST-NOTA3 = 99
+                       MOVE 'N' TO WRK-SW-NOTA3-INFORMADA
+                       MOVE ZEROS TO WRK-NOTA3
+                   ELSE
+                       MOVE 'S' TO WRK-SW-NOTA3-INFORMADA
+                       MOVE ST-NOTA3 TO WRK-NOTA3
+                   END-IF
+           END-READ.
+
+       0420-PROCESSAR-ALUNO.
+           IF (WRK-NOTA1 < 0 OR WRK-NOTA1 > 10)
+              OR (WRK-NOTA2 < 0 OR WRK-NOTA2 > 10)
+              OR (WRK-NOTA3 < 0 OR WRK-NOTA3 > 10)
+               STRING WRK-MATRICULA
+                   ' NOTA FORA DA FAIXA 0-10 - REGISTRO IGNORADO'
+                   DELIMITED BY SIZE INTO WRK-LINHA-RPT
+               MOVE 'PROGCOB07' TO WRK-EXCP-PROGRAMA
+               STRING 'NOTA FORA DA FAIXA 0-10: ' WRK-MATRICULA
+                   DELIMITED BY SIZE INTO WRK-EXCP-MENSAGEM
+               PERFORM 9000-REGISTRAR-EXCECAO
+           ELSE
+               PERFORM 0140-DEFINIR-PESOS-LOTE
+               PERFORM 0200-PROCESSAR
+               PERFORM 0300-GRAVAR-HISTORICO
+               ADD 1 TO WRK-QTD-ALUNOS
+               ADD WRK-MEDIA TO WRK-SOMA-MEDIAS
+               PERFORM 0440-CONTAR-STATUS
+               STRING WRK-MATRICULA ' MEDIA: ' WRK-MEDIA
+                   ' ' WRK-STATUS-NOTA
+                   DELIMITED BY SIZE INTO WRK-LINHA-RPT
+           END-IF.
+           MOVE WRK-LINHA-RPT TO CLASS-REPORT-RECORD.
+           WRITE CLASS-REPORT-RECORD.
+           PERFORM 0410-LER-ALUNO.
+
+       0140-DEFINIR-PESOS-LOTE.
+      * NO MODO LOTE NAO HA OPERADOR PARA INFORMAR OS PESOS;
+      * ADOTA MEDIA SIMPLES QUANDO NAO HA NOTA3 E PESOS IGUAIS
+      * (30/30/40) QUANDO HA AS TRES AVALIACOES.
+           IF WRK-SW-NOTA3-INFORMADA = 'N'
+               MOVE 5 TO WRK-PESO1
+               MOVE 5 TO WRK-PESO2
+               MOVE 0 TO WRK-PESO3
+           ELSE
+               MOVE 3 TO WRK-PESO1
+               MOVE 3 TO WRK-PESO2
+               MOVE 4 TO WRK-PESO3
+           END-IF.
+
+       0440-CONTAR-STATUS.
+           EVALUATE WRK-STATUS-NOTA
+               WHEN 'APROVADO COM EXCELENCIA'
+                   ADD 1 TO WRK-QTD-EXCELENCIA
+               WHEN 'APROVADO'
+                   ADD 1 TO WRK-QTD-APROVADO
+               WHEN 'RECUPERACAO'
+                   ADD 1 TO WRK-QTD-RECUPERACAO
+               WHEN OTHER
+                   ADD 1 TO WRK-QTD-REPROVADO
+           END-EVALUATE.
+
+       0430-GRAVAR-RESUMO-TURMA.
+           IF WRK-QTD-ALUNOS > 0
+               COMPUTE WRK-MEDIA-TURMA ROUNDED =
+                   WRK-SOMA-MEDIAS / WRK-QTD-ALUNOS
+           ELSE
+               MOVE ZEROS TO WRK-MEDIA-TURMA
+           END-IF.
+           MOVE WRK-MEDIA-TURMA TO WRK-MEDIA-TURMA-ED.
+           STRING 'RESUMO DA TURMA - ALUNOS: ' WRK-QTD-ALUNOS
+               ' EXCELENCIA: ' WRK-QTD-EXCELENCIA
+               ' APROVADO: ' WRK-QTD-APROVADO
+               DELIMITED BY SIZE INTO WRK-LINHA-RPT
+           MOVE WRK-LINHA-RPT TO CLASS-REPORT-RECORD.
+           WRITE CLASS-REPORT-RECORD.
+           STRING 'RECUPERACAO: ' WRK-QTD-RECUPERACAO
+               ' REPROVADO: ' WRK-QTD-REPROVADO
+               ' MEDIA DA TURMA: ' WRK-MEDIA-TURMA-ED
+               DELIMITED BY SIZE INTO WRK-LINHA-RPT
+           MOVE WRK-LINHA-RPT TO CLASS-REPORT-RECORD.
+           WRITE CLASS-REPORT-RECORD.
+
+       0300-FINALIZAR.
+           DISPLAY '-------------------'.
+           DISPLAY 'FIM DO PROCESSAMENTO'.
+
+           COPY 'EXCPLOG.CPY'.
