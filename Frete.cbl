@@ -6,39 +6,226 @@
       * OBJETIVO: RECEBER PRODUTO, VALOR E FRETE
       * UTILIZAR COMANDO EVALUATE
       * DATA    = 26/06/2021
+      *-----------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 08/08/2026 - AMPLIADA A COBERTURA PARA AS 27 UF,
+      *              COM MULTIPLICADOR PROPRIO POR ESTADO
+      *              (TABELA DE FRETE DA OPERACAO).
+      * 08/08/2026 - MULTIPLICADORES POR UF PASSAM A SER
+      *              LIDOS DO ARQUIVO UFRATE EM VEZ DE
+      *              FIXOS NO EVALUATE.
+      * 08/08/2026 - WRK-FRETE-ED AMPLIADO PARA ACOMPANHAR
+      *              TODA A FAIXA DE WRK-FRETE.
+      * 08/08/2026 - INCLUIDA SOBRETAXA OPCIONAL POR PESO DO
+      *              PRODUTO, SOMADA AO FRETE POR VALOR.
+      * 09/08/2026 - INCLUIDO MODO LOTE, COTANDO UM ARQUIVO DE
+      *              PEDIDOS E GERANDO RELATORIO COM TOTAL.
+      * 09/08/2026 - ESTADO NAO ATENDIDO PASSA A SER TAMBEM
+      *              REGISTRADO NO LOG DE EXCECOES
+      *              COMPARTILHADO PELOS SEIS PROGRAMAS.
+      * 09/08/2026 - WRK-TOTAL-FRETE-ED AMPLIADO PARA ACOMPANHAR
+      *              TODA A FAIXA DE WRK-TOTAL-FRETE (MESMO
+      *              PROBLEMA JA CORRIGIDO PARA WRK-FRETE-ED).
+      * 09/08/2026 - ARQUIVO DE PEDIDOS RENOMEADO DE ORDERFILE PARA
+      *              ORDFILE (NOME EXTERNO LIMITADO A 8 CARACTERES
+      *              PARA CABER COMO NOME DE DD NO JCL DE LOTE).
       *********************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UF-RATE-FILE ASSIGN TO "UFRATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-UF.
+           SELECT ORDER-FILE ASSIGN TO "ORDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-ORDER.
+           SELECT FREIGHT-REPORT-FILE ASSIGN TO "FRETERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-RPT.
+           COPY 'EXCPSEL.CPY'.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  UF-RATE-FILE.
+       01  UF-RATE-RECORD.
+           05 UR-UF     PIC X(02).
+           05 UR-TAXA   PIC 9V999.
+
+       FD  ORDER-FILE.
+       01  ORDER-RECORD.
+           05 OR-PRODUTO PIC X(20).
+           05 OR-UF      PIC X(02).
+           05 OR-VALOR   PIC 9(06)V99.
+
+       FD  FREIGHT-REPORT-FILE.
+       01  FREIGHT-REPORT-RECORD PIC X(80).
+
+           COPY 'EXCPFD.CPY'.
+
        WORKING-STORAGE SECTION.
+           COPY 'EXCPWS.CPY'.
+       77 WRK-STATUS-UF    PIC X(02) VALUE SPACES.
+       77 WRK-EOF-UF       PIC X(01) VALUE 'N'.
+       77 WRK-QTD-UF       PIC 9(02) VALUE ZEROS.
+       77 WRK-IDX-UF       PIC 9(02) VALUE ZEROS.
+       77 WRK-SW-UF-ACHADA PIC X(01) VALUE 'N'.
+       01 WRK-TABELA-UF.
+           05 WRK-TAB-UF OCCURS 30 TIMES.
+               10 WRK-TAB-UF-COD  PIC X(02).
+               10 WRK-TAB-UF-TAXA PIC 9V999.
+
        77 WRK-PRODUTO  PIC X(20)       VALUE SPACES.
        77 WRK-UF       PIC X(02)       VALUE SPACES.
        77 WRK-VALOR    PIC 9(06)V99    VALUE ZEROS.
        77 WRK-FRETE    PIC 9(07)V99    VALUE ZEROS.
-       77 WRK-FRETE-ED PIC $ZZ.ZZ9,99  VALUE ZEROS.
-       
+       77 WRK-FRETE-ED PIC $Z.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       77 WRK-SW-INFORMAR-PESO  PIC X(01)    VALUE 'N'.
+       77 WRK-PESO              PIC 9(05)V99 VALUE ZEROS.
+       77 WRK-SOBRETAXA-PESO    PIC 9(05)V99 VALUE ZEROS.
+
+       77 WRK-MODO          PIC 9(01)       VALUE ZEROS.
+       77 WRK-STATUS-ORDER  PIC X(02)       VALUE SPACES.
+       77 WRK-STATUS-RPT    PIC X(02)       VALUE SPACES.
+       77 WRK-EOF-ORDER     PIC X(01)       VALUE 'N'.
+       77 WRK-LINHA-RPT     PIC X(80)       VALUE SPACES.
+       77 WRK-TOTAL-FRETE   PIC 9(09)V99    VALUE ZEROS.
+       77 WRK-TOTAL-FRETE-ED PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-QTD-PEDIDOS   PIC 9(05)       VALUE ZEROS.
+
        PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0050-CARREGAR-TABELA-UF.
+           DISPLAY 'MODO (1-INTERATIVO  2-LOTE): '
+           ACCEPT WRK-MODO.
+           IF WRK-MODO = 2
+               PERFORM 0400-PROCESSAR-LOTE
+           ELSE
+               PERFORM 0100-INICIAR
+               PERFORM 0200-PROCESSAR
+           END-IF.
+           GOBACK.
+
+       0050-CARREGAR-TABELA-UF.
+      * CARREGA OS MULTIPLICADORES DE FRETE POR UF DO ARQUIVO
+      * UFRATE PARA A TABELA EM MEMORIA.
+           OPEN INPUT UF-RATE-FILE.
+           MOVE 'N' TO WRK-EOF-UF.
+           MOVE ZEROS TO WRK-QTD-UF.
+           PERFORM 0051-LER-UF.
+           PERFORM 0052-ARMAZENAR-UF UNTIL WRK-EOF-UF = 'S'.
+           CLOSE UF-RATE-FILE.
+
+       0051-LER-UF.
+           READ UF-RATE-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF-UF
+           END-READ.
+
+       0052-ARMAZENAR-UF.
+           ADD 1 TO WRK-QTD-UF.
+           MOVE UR-UF   TO WRK-TAB-UF-COD(WRK-QTD-UF).
+           MOVE UR-TAXA TO WRK-TAB-UF-TAXA(WRK-QTD-UF).
+           PERFORM 0051-LER-UF.
+
+       0100-INICIAR.
            DISPLAY 'PRODUTO: '
            ACCEPT WRK-PRODUTO.
            DISPLAY 'UF: '
            ACCEPT WRK-UF.
            DISPLAY 'VALOR: '
            ACCEPT WRK-VALOR.
-      *******************************************
-       EVALUATE WRK-UF
-           WHEN 'SP'
-               COMPUTE WRK-FRETE = WRK-VALOR *1,05
-           WHEN 'RJ'
-               COMPUTE WRK-FRETE = WRK-VALOR * 1,10
-           WHEN 'MG'
-               COMPUTE WRK-FRETE = WRK-VALOR * 1,15
-           WHEN OTHER
+           DISPLAY 'INFORMAR PESO DO PRODUTO (S/N): '
+           ACCEPT WRK-SW-INFORMAR-PESO.
+           IF WRK-SW-INFORMAR-PESO = 'S'
+               DISPLAY 'PESO DO PRODUTO (KG): '
+               ACCEPT WRK-PESO
+           END-IF.
+
+       0200-PROCESSAR.
+           MOVE 'N' TO WRK-SW-UF-ACHADA.
+           PERFORM 0210-LOCALIZAR-UF
+               VARYING WRK-IDX-UF FROM 1 BY 1
+               UNTIL WRK-IDX-UF > WRK-QTD-UF
+                  OR WRK-SW-UF-ACHADA = 'S'.
+           IF WRK-SW-UF-ACHADA = 'S'
+               COMPUTE WRK-FRETE =
+                   WRK-VALOR * WRK-TAB-UF-TAXA(WRK-IDX-UF)
+               IF WRK-SW-INFORMAR-PESO = 'S'
+                   PERFORM 0220-CALCULAR-SOBRETAXA-PESO
+                   ADD WRK-SOBRETAXA-PESO TO WRK-FRETE
+               END-IF
+               MOVE WRK-FRETE TO WRK-FRETE-ED
+               DISPLAY 'FRETE COM O PRODUTO: ' WRK-FRETE-ED
+           ELSE
                DISPLAY 'NAO ENTREGAMOS NO SEU ESTADO'
+               MOVE 'FRETE' TO WRK-EXCP-PROGRAMA
+               STRING 'NAO ENTREGAMOS NO ESTADO ' WRK-UF
+                   DELIMITED BY SIZE INTO WRK-EXCP-MENSAGEM
+               PERFORM 9000-REGISTRAR-EXCECAO
+           END-IF.
+
+       0210-LOCALIZAR-UF.
+           IF WRK-UF = WRK-TAB-UF-COD(WRK-IDX-UF)
+               MOVE 'S' TO WRK-SW-UF-ACHADA
+           END-IF.
+
+       0220-CALCULAR-SOBRETAXA-PESO.
+      * SOBRETAXA POR FAIXA DE PESO, SOMADA AO FRETE POR VALOR.
+           EVALUATE TRUE
+               WHEN WRK-PESO <= 5
+                   MOVE ZEROS TO WRK-SOBRETAXA-PESO
+               WHEN WRK-PESO <= 20
+                   MOVE 10 TO WRK-SOBRETAXA-PESO
+               WHEN WRK-PESO <= 50
+                   MOVE 25 TO WRK-SOBRETAXA-PESO
+               WHEN OTHER
+                   MOVE 50 TO WRK-SOBRETAXA-PESO
            END-EVALUATE.
-       MOVE WRK-FRETE TO WRK-FRETE-ED.
-           IF WRK-FRETE NOT EQUAL 0
-       DISPLAY 'FRETE COM O PRODUTO: ' WRK-FRETE-ED.
 
-           STOP RUN.
+       0400-PROCESSAR-LOTE.
+      * COTA TODOS OS PEDIDOS DO ARQUIVO ORDERFILE E GRAVA UM
+      * RELATORIO DE FRETE COM O TOTAL GERAL EM FRETERPT.
+           MOVE 'N' TO WRK-SW-INFORMAR-PESO.
+           MOVE ZEROS TO WRK-TOTAL-FRETE.
+           MOVE ZEROS TO WRK-QTD-PEDIDOS.
+           OPEN INPUT ORDER-FILE.
+           OPEN OUTPUT FREIGHT-REPORT-FILE.
+           MOVE 'N' TO WRK-EOF-ORDER.
+           PERFORM 0410-LER-PEDIDO.
+           PERFORM 0420-PROCESSAR-PEDIDO UNTIL WRK-EOF-ORDER = 'S'.
+           MOVE WRK-TOTAL-FRETE TO WRK-TOTAL-FRETE-ED.
+           STRING 'TOTAL GERAL DE FRETE: ' WRK-TOTAL-FRETE-ED
+               DELIMITED BY SIZE INTO WRK-LINHA-RPT.
+           WRITE FREIGHT-REPORT-RECORD FROM WRK-LINHA-RPT.
+           CLOSE ORDER-FILE.
+           CLOSE FREIGHT-REPORT-FILE.
+
+       0410-LER-PEDIDO.
+           READ ORDER-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF-ORDER
+           END-READ.
+
+       0420-PROCESSAR-PEDIDO.
+           MOVE OR-PRODUTO TO WRK-PRODUTO.
+           MOVE OR-UF      TO WRK-UF.
+           MOVE OR-VALOR   TO WRK-VALOR.
+           PERFORM 0200-PROCESSAR.
+           ADD 1 TO WRK-QTD-PEDIDOS.
+           IF WRK-SW-UF-ACHADA = 'S'
+               ADD WRK-FRETE TO WRK-TOTAL-FRETE
+               STRING WRK-PRODUTO ' ' WRK-UF ' FRETE: ' WRK-FRETE-ED
+                   DELIMITED BY SIZE INTO WRK-LINHA-RPT
+           ELSE
+               STRING WRK-PRODUTO ' ' WRK-UF
+                   ' NAO ENTREGAMOS NO SEU ESTADO'
+                   DELIMITED BY SIZE INTO WRK-LINHA-RPT
+           END-IF.
+           WRITE FREIGHT-REPORT-RECORD FROM WRK-LINHA-RPT.
+           PERFORM 0410-LER-PEDIDO.
+
+           COPY 'EXCPLOG.CPY'.
