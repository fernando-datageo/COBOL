@@ -0,0 +1,12 @@
+      *********************************************
+      * COPYBOOK  = EXCPFD.CPY
+      * OBJETIVO  = FD/REGISTRO DO LOG DE EXCECOES COMPARTILHADO
+      *             POR TODOS OS PROGRAMAS DO SISTEMA.
+      *             COPIAR DENTRO DE FILE SECTION.
+      * DATA      = 09/08/2026
+      *********************************************
+       FD  EXCEPTION-LOG-FILE.
+       01  EXCEPTION-LOG-RECORD.
+           05 EL-DATA-HORA  PIC X(21).
+           05 EL-PROGRAMA   PIC X(20).
+           05 EL-MENSAGEM   PIC X(40).
