@@ -0,0 +1,29 @@
+      *********************************************
+      * COPYBOOK  = EXCPLOG.CPY
+      * OBJETIVO  = PARAGRAFO PADRAO DE GRAVACAO NO LOG DE
+      *             EXCECOES COMPARTILHADO POR TODOS OS
+      *             PROGRAMAS DO SISTEMA (ARQUIVO EXCPLOG).
+      *             COPIAR DENTRO DA PROCEDURE DIVISION, APOS
+      *             OS DEMAIS PARAGRAFOS. REQUER EXCPSEL.CPY,
+      *             EXCPFD.CPY E EXCPWS.CPY NO MESMO PROGRAMA.
+      * DATA      = 09/08/2026
+      *********************************************
+       9000-REGISTRAR-EXCECAO.
+      * GRAVA UMA OCORRENCIA NO LOG DE EXCECOES COMPARTILHADO.
+      * O CHAMADOR DEVE PREENCHER WRK-EXCP-PROGRAMA E
+      * WRK-EXCP-MENSAGEM ANTES DE EXECUTAR ESTE PARAGRAFO.
+           ACCEPT WRK-EXCP-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-EXCP-HORA FROM TIME.
+           STRING WRK-EXCP-DATA '-' WRK-EXCP-HORA
+               DELIMITED BY SIZE INTO WRK-EXCP-DATAHORA.
+           OPEN EXTEND EXCEPTION-LOG-FILE.
+           IF WRK-EXCP-STATUS NOT = '00'
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+               CLOSE EXCEPTION-LOG-FILE
+               OPEN EXTEND EXCEPTION-LOG-FILE
+           END-IF.
+           MOVE WRK-EXCP-DATAHORA TO EL-DATA-HORA.
+           MOVE WRK-EXCP-PROGRAMA TO EL-PROGRAMA.
+           MOVE WRK-EXCP-MENSAGEM TO EL-MENSAGEM.
+           WRITE EXCEPTION-LOG-RECORD.
+           CLOSE EXCEPTION-LOG-FILE.
